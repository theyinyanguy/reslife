@@ -0,0 +1,143 @@
+      *****************************************************************
+      *    PROGRAM      WRGADDR                                      **
+      *    PURPOSE      REQ 006 - BATCH REPORT ACROSS THE WHOLE BOOK  **
+      *                 OF CLIENT-MASTER-FILE OF ADDRESSES FLAGGED    **
+      *                 WRONG-ADDRESS-IND = 'Y' WHOSE                 **
+      *                 WRONG-ADDRESS-EFF-FROM-DT IS OLDER THAN A     **
+      *                 CONFIGURABLE CUTOFF, SO MAILROOM/SERVICING    **
+      *                 CAN RUN AN OUTBOUND ADDRESS-CONFIRMATION      **
+      *                 CAMPAIGN. SEQUENTIAL ACCESS BY THE PRIME KEY  **
+      *                 (CM-POL-NO+CM-SYS-CD+CM-ROLE-SEQ-NUMB)        **
+      *                 NATURALLY GROUPS THE REPORT BY POLICY WITHIN  **
+      *                 SOURCE SYSTEM.                                **
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRGADDR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONTROL-PARM-FILE
+               ASSIGN TO WRGCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-STATUS.
+
+           SELECT CLIENT-MASTER-FILE
+               ASSIGN TO CLTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-MASTER-KEY
+               ALTERNATE RECORD KEY IS CM-BUSINESS-IDENTITY-IDENTIFY
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CM-POLICY-OWNER-SURNAME
+                   WITH DUPLICATES
+               FILE STATUS IS WS-CLTMSTR-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO WRGRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-PARM-FILE
+           RECORDING MODE IS F.
+       COPY "wrgctl.cpy".
+
+       FD  CLIENT-MASTER-FILE.
+       COPY "cltmstr.cpy".
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORDING MODE IS F.
+       01 WA-REPORT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CTLFILE-STATUS                    PIC X(02).
+       01 WS-CLTMSTR-STATUS                    PIC X(02).
+       01 WS-CLTMSTR-EOF-IND                   PIC X(01) VALUE 'N'.
+           88 WS-CLTMSTR-EOF                   VALUE 'Y'.
+       01 WS-CUTOFF-DATE                       PIC X(08).
+       01 WS-ADDR-IX                           PIC 9(02).
+       01 WS-PREV-POL-NO                       PIC X(10) VALUE SPACE.
+       01 WS-PREV-SYS-CD                       PIC X(03) VALUE SPACE.
+       01 WS-ROLE-COUNT                        PIC 9(07) VALUE ZERO.
+       01 WS-ADDRESS-COUNT                     PIC 9(07) VALUE ZERO.
+       01 WS-POLICY-COUNT                      PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 010-OPEN-FILES
+           PERFORM 020-READ-NEXT-MASTER
+           PERFORM 100-PROCESS-ROLE UNTIL WS-CLTMSTR-EOF
+           PERFORM 900-CLOSE-FILES
+           DISPLAY "WRGADDR: ROLES SCANNED         = " WS-ROLE-COUNT
+           DISPLAY "WRGADDR: ADDRESSES REPORTED    = " WS-ADDRESS-COUNT
+           DISPLAY "WRGADDR: POLICIES AFFECTED     = " WS-POLICY-COUNT
+           STOP RUN.
+
+       010-OPEN-FILES.
+           OPEN INPUT CONTROL-PARM-FILE
+           READ CONTROL-PARM-FILE
+               AT END
+                   MOVE LOW-VALUES TO WS-CUTOFF-DATE
+           END-READ
+           MOVE WC-CUTOFF-DATE TO WS-CUTOFF-DATE
+           CLOSE CONTROL-PARM-FILE
+
+           OPEN INPUT CLIENT-MASTER-FILE
+           IF WS-CLTMSTR-STATUS NOT = "00"
+               DISPLAY "WRGADDR: ERROR OPENING CLTMSTR, STATUS = "
+                       WS-CLTMSTR-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           STRING "POL-NO     ROLE  ADDR-ID    SURNAME"
+                  "                                  WRONG-SINCE"
+                  DELIMITED BY SIZE INTO WA-REPORT-LINE
+           WRITE WA-REPORT-LINE.
+
+       020-READ-NEXT-MASTER.
+           READ CLIENT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-CLTMSTR-EOF TO TRUE
+           END-READ
+           IF NOT WS-CLTMSTR-EOF
+               ADD 1 TO WS-ROLE-COUNT
+           END-IF.
+
+      *****  SCANS EVERY ADDRESS HELD AGAINST THE CURRENT ROLE FOR   ***
+      *****  ONES FLAGGED WRONG AND STALE ENOUGH TO REPORT.          ***
+       100-PROCESS-ROLE.
+           PERFORM VARYING WS-ADDR-IX FROM 1 BY 1
+                   UNTIL WS-ADDR-IX > CM-ADDRESS-COUNT
+                      OR WS-ADDR-IX > 20
+               IF CM-WRONG-ADDRESS-IND (WS-ADDR-IX) = 'Y'
+                  AND CM-WRONG-ADDRESS-EFF-FROM-DT (WS-ADDR-IX)
+                      < WS-CUTOFF-DATE
+                   PERFORM 200-REPORT-ADDRESS
+               END-IF
+           END-PERFORM
+           PERFORM 020-READ-NEXT-MASTER.
+
+       200-REPORT-ADDRESS.
+           ADD 1 TO WS-ADDRESS-COUNT
+           IF CM-POL-NO NOT = WS-PREV-POL-NO
+              OR CM-SYS-CD NOT = WS-PREV-SYS-CD
+               ADD 1 TO WS-POLICY-COUNT
+               MOVE CM-POL-NO TO WS-PREV-POL-NO
+               MOVE CM-SYS-CD TO WS-PREV-SYS-CD
+           END-IF
+           STRING CM-POL-NO            DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  CM-ROLE-SEQ-NUMB     DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  CM-ADDRESS-IDENTIFY (WS-ADDR-IX) DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  CM-POLICY-OWNER-SURNAME DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  CM-WRONG-ADDRESS-EFF-FROM-DT (WS-ADDR-IX)
+                                       DELIMITED BY SIZE
+                  INTO WA-REPORT-LINE
+           WRITE WA-REPORT-LINE.
+
+       900-CLOSE-FILES.
+           CLOSE CLIENT-MASTER-FILE
+           CLOSE EXCEPTION-REPORT-FILE.

@@ -0,0 +1,129 @@
+      *****************************************************************
+      *    PROGRAM      AUDITRPT                                     **
+      *    PURPOSE      REQ 004/007 - MAKES THE TFN ACCESS AUDIT     **
+      *                 TRAIL (AUDITTFN, WRITTEN BY CONTSVC'S         **
+      *                 400-AUDIT-TFN-ACCESS) QUERYABLE FOR A         **
+      *                 PRIVACY-OFFICE ACCESS REVIEW WITHOUT GREPPING **
+      *                 RAW TRANSACTION LOGS. SEQUENTIAL SCAN OF      **
+      *                 AUDITTFN, OPTIONALLY WINDOWED TO A DATE RANGE **
+      *                 SUPPLIED BY THE JCL/SCHEDULER. SAME SHAPE AS  **
+      *                 REQ 006'S WRGADDR BATCH REPORT.               **
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONTROL-PARM-FILE
+               ASSIGN TO AUDITCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO AUDITTFN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TA-KEY
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO AUDRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-PARM-FILE
+           RECORDING MODE IS F.
+       COPY "auditctl.cpy".
+
+       FD  AUDIT-FILE.
+       COPY "audittfn.cpy".
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORDING MODE IS F.
+       01 AR-REPORT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CTLFILE-STATUS                    PIC X(02).
+       01 WS-AUDIT-STATUS                      PIC X(02).
+       01 WS-AUDIT-EOF-IND                     PIC X(01) VALUE 'N'.
+           88 WS-AUDIT-EOF                      VALUE 'Y'.
+       01 WS-FROM-DATE                         PIC X(08).
+       01 WS-TO-DATE                           PIC X(08).
+       01 WS-ROWS-READ-COUNT                   PIC 9(07) VALUE ZERO.
+       01 WS-ROWS-REPORTED-COUNT               PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 010-OPEN-FILES
+           PERFORM 020-READ-NEXT-AUDIT-ROW
+           PERFORM 100-PROCESS-ROW UNTIL WS-AUDIT-EOF
+           PERFORM 900-CLOSE-FILES
+           DISPLAY "AUDITRPT: ROWS READ     = " WS-ROWS-READ-COUNT
+           DISPLAY "AUDITRPT: ROWS REPORTED = " WS-ROWS-REPORTED-COUNT
+           STOP RUN.
+
+      *****  A MISSING/EMPTY CONTROL FILE DEFAULTS TO REPORTING THE  ***
+      *****  WHOLE FILE - SEE THE NOTE IN AUDITCTL.CPY.              ***
+       010-OPEN-FILES.
+           OPEN INPUT CONTROL-PARM-FILE
+           READ CONTROL-PARM-FILE
+               AT END
+                   MOVE LOW-VALUES TO AC-FROM-DATE
+                   MOVE HIGH-VALUES TO AC-TO-DATE
+           END-READ
+           MOVE AC-FROM-DATE TO WS-FROM-DATE
+           MOVE AC-TO-DATE TO WS-TO-DATE
+           CLOSE CONTROL-PARM-FILE
+
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "AUDITRPT: ERROR OPENING AUDITTFN, STATUS = "
+                       WS-AUDIT-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           STRING "POL-NO     BUSINESS-ID  TASK-NUMBER  USERID"
+                  "    APPL      AUDIT-DATE  AUDIT-TIME"
+                  DELIMITED BY SIZE INTO AR-REPORT-LINE
+           WRITE AR-REPORT-LINE.
+
+       020-READ-NEXT-AUDIT-ROW.
+           READ AUDIT-FILE NEXT RECORD
+               AT END
+                   SET WS-AUDIT-EOF TO TRUE
+           END-READ
+           IF NOT WS-AUDIT-EOF
+               ADD 1 TO WS-ROWS-READ-COUNT
+           END-IF.
+
+      *****  ONLY ROWS WHOSE AUDIT DATE FALLS WITHIN THE REQUESTED   ***
+      *****  WINDOW ARE REPORTED.                                   ***
+       100-PROCESS-ROW.
+           IF TA-AUDIT-DATE >= WS-FROM-DATE
+              AND TA-AUDIT-DATE <= WS-TO-DATE
+               PERFORM 200-REPORT-ROW
+           END-IF
+           PERFORM 020-READ-NEXT-AUDIT-ROW.
+
+       200-REPORT-ROW.
+           ADD 1 TO WS-ROWS-REPORTED-COUNT
+           STRING TA-POL-NO                    DELIMITED BY SIZE
+                  "  "                         DELIMITED BY SIZE
+                  TA-BUSINESS-IDENTITY-IDENTIFY DELIMITED BY SIZE
+                  "  "                         DELIMITED BY SIZE
+                  TA-CICS-TASK-NUMBER          DELIMITED BY SIZE
+                  "  "                         DELIMITED BY SIZE
+                  TA-SDR-USERID                DELIMITED BY SIZE
+                  "  "                         DELIMITED BY SIZE
+                  TA-SDR-APPL                  DELIMITED BY SIZE
+                  "  "                         DELIMITED BY SIZE
+                  TA-AUDIT-DATE                DELIMITED BY SIZE
+                  "  "                         DELIMITED BY SIZE
+                  TA-AUDIT-TIME                DELIMITED BY SIZE
+                  INTO AR-REPORT-LINE
+           WRITE AR-REPORT-LINE.
+
+       900-CLOSE-FILES.
+           CLOSE AUDIT-FILE
+           CLOSE EXCEPTION-REPORT-FILE.

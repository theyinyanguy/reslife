@@ -0,0 +1,205 @@
+      *****************************************************************
+      *    PROGRAM      DECEASE                                     ***
+      *    PURPOSE      REQ 003 - NIGHTLY BATCH JOB. READS A         **
+      *                 GOVERNMENT/BUREAU DEATH-MATCH EXTRACT AND    **
+      *                 SETS DECEASED-IND/DECEASED-DT ON THE         **
+      *                 MATCHING CLTMSTR CLIENT ROLE(S), WRITING AN  **
+      *                 EXCEPTION REPORT OF NEWLY-FLAGGED POLICIES.  **
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DECEASE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEATH-MATCH-FILE
+               ASSIGN TO DTHMATCH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DTHMATCH-STATUS.
+
+           SELECT CLIENT-MASTER-FILE
+               ASSIGN TO CLTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-MASTER-KEY
+               ALTERNATE RECORD KEY IS CM-BUSINESS-IDENTITY-IDENTIFY
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CM-POLICY-OWNER-SURNAME
+                   WITH DUPLICATES
+               FILE STATUS IS WS-CLTMSTR-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO DECRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEATH-MATCH-FILE
+           RECORDING MODE IS F.
+       COPY "dthmatch.cpy".
+
+       FD  CLIENT-MASTER-FILE.
+       COPY "cltmstr.cpy".
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORDING MODE IS F.
+       01 DM-REPORT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CLTMSTR-STATUS                    PIC X(02).
+       01 WS-DTHMATCH-EOF-IND                  PIC X(01) VALUE 'N'.
+           88 WS-DTHMATCH-EOF                  VALUE 'Y'.
+       01 WS-CLTMSTR-EOF-IND                   PIC X(01) VALUE 'N'.
+           88 WS-CLTMSTR-EOF                   VALUE 'Y'.
+       01 WS-MATCH-FOUND-IND                   PIC X(01).
+           88 WS-MATCH-FOUND                   VALUE 'Y'.
+       01 WS-SEARCH-BUSINESS-IDENTITY          PIC 9(09).
+       01 WS-SEARCH-SURNAME                    PIC X(40).
+       01 WS-DTHMATCH-STATUS                   PIC X(02).
+       01 WS-EXTRACT-COUNT                     PIC 9(07) VALUE ZERO.
+       01 WS-MATCHED-COUNT                     PIC 9(07) VALUE ZERO.
+       01 WS-FLAGGED-COUNT                     PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 010-OPEN-FILES
+           PERFORM 100-PROCESS-EXTRACT UNTIL WS-DTHMATCH-EOF
+           PERFORM 900-CLOSE-FILES
+           DISPLAY "DECEASE: EXTRACT ROWS READ    = " WS-EXTRACT-COUNT
+           DISPLAY "DECEASE: CLIENT ROLES MATCHED  = " WS-MATCHED-COUNT
+           DISPLAY "DECEASE: ROLES NEWLY FLAGGED   = " WS-FLAGGED-COUNT
+           STOP RUN.
+
+       010-OPEN-FILES.
+           OPEN INPUT DEATH-MATCH-FILE
+           IF WS-DTHMATCH-STATUS NOT = "00"
+               DISPLAY "DECEASE: ERROR OPENING DTHMATCH, STATUS = "
+                       WS-DTHMATCH-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O CLIENT-MASTER-FILE
+           IF WS-CLTMSTR-STATUS NOT = "00"
+               DISPLAY "DECEASE: ERROR OPENING CLTMSTR, STATUS = "
+                       WS-CLTMSTR-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           STRING "POL-NO     ROLE  BUSINESS-ID  SURNAME"
+                  "                                  DOD"
+                  DELIMITED BY SIZE INTO DM-REPORT-LINE
+           WRITE DM-REPORT-LINE
+           PERFORM 020-READ-NEXT-EXTRACT.
+
+       020-READ-NEXT-EXTRACT.
+           READ DEATH-MATCH-FILE
+               AT END
+                   SET WS-DTHMATCH-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-EXTRACT-COUNT
+           END-READ.
+
+       100-PROCESS-EXTRACT.
+           MOVE 'N' TO WS-MATCH-FOUND-IND
+           IF DM-BUSINESS-IDENTITY-IDENTIFY NOT = ZERO
+               PERFORM 110-MATCH-BY-BUSINESS-IDENTITY
+           ELSE
+               PERFORM 120-MATCH-BY-NAME-AND-DOB
+           END-IF
+           PERFORM 020-READ-NEXT-EXTRACT.
+
+      *****  PRIMARY MATCH - BROWSE THE BUSINESS-IDENTITY AIX FOR   ***
+      *****  EVERY ROLE THAT CLIENT HOLDS, ACROSS ALL THEIR POLICIES
+       110-MATCH-BY-BUSINESS-IDENTITY.
+           MOVE DM-BUSINESS-IDENTITY-IDENTIFY
+             TO CM-BUSINESS-IDENTITY-IDENTIFY
+           MOVE DM-BUSINESS-IDENTITY-IDENTIFY
+             TO WS-SEARCH-BUSINESS-IDENTITY
+           START CLIENT-MASTER-FILE
+               KEY IS EQUAL TO CM-BUSINESS-IDENTITY-IDENTIFY
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF WS-CLTMSTR-STATUS = "00"
+               MOVE 'N' TO WS-CLTMSTR-EOF-IND
+               PERFORM UNTIL WS-CLTMSTR-EOF
+                   READ CLIENT-MASTER-FILE NEXT RECORD
+                       AT END
+                           SET WS-CLTMSTR-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-CLTMSTR-EOF
+                       IF CM-BUSINESS-IDENTITY-IDENTIFY
+                          NOT = WS-SEARCH-BUSINESS-IDENTITY
+                           SET WS-CLTMSTR-EOF TO TRUE
+                       ELSE
+                           PERFORM 200-FLAG-CURRENT-ROLE-DECEASED
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *****  FALLBACK MATCH - PERSON ROLES ONLY, BY SURNAME + DOB   ***
+       120-MATCH-BY-NAME-AND-DOB.
+           MOVE DM-SURNAME TO CM-POLICY-OWNER-SURNAME WS-SEARCH-SURNAME
+           START CLIENT-MASTER-FILE
+               KEY IS EQUAL TO CM-POLICY-OWNER-SURNAME
+               INVALID KEY
+                   MOVE 'Y' TO WS-CLTMSTR-EOF-IND
+           END-START
+           IF WS-CLTMSTR-STATUS = "00"
+               MOVE 'N' TO WS-CLTMSTR-EOF-IND
+               PERFORM UNTIL WS-CLTMSTR-EOF
+                   READ CLIENT-MASTER-FILE NEXT RECORD
+                       AT END
+                           SET WS-CLTMSTR-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-CLTMSTR-EOF
+                       IF CM-POLICY-OWNER-SURNAME
+                          NOT = WS-SEARCH-SURNAME
+                           SET WS-CLTMSTR-EOF TO TRUE
+                       ELSE
+                           IF CM-PERSON
+                              AND CM-POLICY-OWNER-DOB = DM-DOB
+                              AND CM-DECEASED-IND NOT = 'Y'
+                               PERFORM 200-FLAG-CURRENT-ROLE-DECEASED
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *****  REWRITE CAN FOLLOW ANY SUCCESSFUL READ - INCLUDING THE  ***
+      *****  READ NEXT RECORD DONE BY THE ALTERNATE-KEY BROWSE       ***
+      *****  ABOVE - SO NO RE-READ OR REPOSITIONING IS NEEDED HERE.  ***
+      *****  A KEYED RE-READ BY CM-MASTER-KEY WOULD SWITCH THE       ***
+      *****  FILE'S KEY OF REFERENCE TO THE PRIME KEY, SO THE        ***
+      *****  CALLING BROWSE'S NEXT READ NEXT RECORD WOULD CONTINUE   ***
+      *****  IN PRIME-KEY ORDER INSTEAD OF THE ALTERNATE-KEY ORDER   ***
+      *****  IT STARTED ON, ENDING THE MATCH GROUP EARLY FOR A       ***
+      *****  CLIENT WITH MULTIPLE POLICIES.                          ***
+       200-FLAG-CURRENT-ROLE-DECEASED.
+           ADD 1 TO WS-MATCHED-COUNT
+           IF CM-DECEASED-IND = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'Y' TO CM-DECEASED-IND
+           MOVE DM-DATE-OF-DEATH TO CM-DECEASED-DT
+           REWRITE CLIENT-MASTER-RECORD
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-REWRITE
+           ADD 1 TO WS-FLAGGED-COUNT
+           STRING CM-POL-NO          DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  CM-ROLE-SEQ-NUMB   DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  CM-BUSINESS-IDENTITY-IDENTIFY DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  CM-POLICY-OWNER-SURNAME DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  DM-DATE-OF-DEATH  DELIMITED BY SIZE
+                  INTO DM-REPORT-LINE
+           WRITE DM-REPORT-LINE.
+
+       900-CLOSE-FILES.
+           CLOSE DEATH-MATCH-FILE
+           CLOSE CLIENT-MASTER-FILE
+           CLOSE EXCEPTION-REPORT-FILE.

@@ -0,0 +1,103 @@
+      *****************************************************************
+      *    PROGRAM      DEDUPPRG                                     **
+      *    PURPOSE      REQ 009 - AGES OUT THE CONTRACT-SVC DUPLICATE-**
+      *                 MESSAGE DEDUP CACHE. VSAM HAS NO NATIVE TTL,  **
+      *                 SO THIS JOB IS WHAT MAKES THE CACHE ACTUALLY  **
+      *                 "SHORT-LIVED" - IT DELETES EVERY ROW OLDER    **
+      *                 THAN THE BROKER'S RETRY WINDOW (A JCL/        **
+      *                 SCHEDULER-SUPPLIED CUTOFF) SO THE FILE DOESN'T**
+      *                 GROW FOREVER AND SO AN OLD MSGID CAN BE REUSED**
+      *                 WITHOUT LOOKING LIKE A DUPLICATE.              *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEDUPPRG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONTROL-PARM-FILE
+               ASSIGN TO DEDUPCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-STATUS.
+
+           SELECT DEDUP-CACHE-FILE
+               ASSIGN TO DEDUPCHK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS DC-MSGID
+               FILE STATUS IS WS-DEDUP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-PARM-FILE
+           RECORDING MODE IS F.
+       COPY "dedupctl.cpy".
+
+       FD  DEDUP-CACHE-FILE.
+       COPY "dedupchk.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-CTLFILE-STATUS                    PIC X(02).
+       01 WS-DEDUP-STATUS                      PIC X(02).
+       01 WS-DEDUP-EOF-IND                     PIC X(01) VALUE 'N'.
+           88 WS-DEDUP-EOF                     VALUE 'Y'.
+       01 WS-CUTOFF-DATE                       PIC X(08).
+       01 WS-CUTOFF-TIME                       PIC X(06).
+       01 WS-ROWS-READ-COUNT                   PIC 9(07) VALUE ZERO.
+       01 WS-ROWS-PURGED-COUNT                 PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 010-OPEN-FILES
+           PERFORM 020-READ-NEXT-DEDUP-ROW
+           PERFORM 100-PROCESS-ROW UNTIL WS-DEDUP-EOF
+           PERFORM 900-CLOSE-FILES
+           DISPLAY "DEDUPPRG: ROWS READ    = " WS-ROWS-READ-COUNT
+           DISPLAY "DEDUPPRG: ROWS PURGED  = " WS-ROWS-PURGED-COUNT
+           STOP RUN.
+
+      *****  A MISSING/EMPTY CONTROL FILE DEFAULTS THE CUTOFF TO     ***
+      *****  LOW-VALUES, NOT HIGH-VALUES - NOTHING LOOKS OLDER THAN  ***
+      *****  LOW-VALUES, SO AN UNCONFIGURED RUN PURGES NOTHING       ***
+      *****  RATHER THAN THE WHOLE CACHE. SAME "DISABLE, DON'T       ***
+      *****  DESTROY" DEFAULT DIRECTION AS WRGADDR'S CONTROL FILE.   ***
+       010-OPEN-FILES.
+           OPEN INPUT CONTROL-PARM-FILE
+           READ CONTROL-PARM-FILE
+               AT END
+                   MOVE LOW-VALUES TO DP-CUTOFF-DATE DP-CUTOFF-TIME
+           END-READ
+           MOVE DP-CUTOFF-DATE TO WS-CUTOFF-DATE
+           MOVE DP-CUTOFF-TIME TO WS-CUTOFF-TIME
+           CLOSE CONTROL-PARM-FILE
+           OPEN I-O DEDUP-CACHE-FILE
+           IF WS-DEDUP-STATUS NOT = "00"
+               DISPLAY "DEDUPPRG: ERROR OPENING DEDUPCHK, STATUS = "
+                       WS-DEDUP-STATUS
+               STOP RUN
+           END-IF.
+
+       020-READ-NEXT-DEDUP-ROW.
+           READ DEDUP-CACHE-FILE NEXT RECORD
+               AT END
+                   SET WS-DEDUP-EOF TO TRUE
+           END-READ
+           IF NOT WS-DEDUP-EOF
+               ADD 1 TO WS-ROWS-READ-COUNT
+           END-IF.
+
+      *****  A ROW IS STALE ONCE ITS LOGGED DATE/TIME IS OLDER THAN  ***
+      *****  THE CUTOFF - THE RETRY WINDOW HAS DEFINITELY PASSED.    ***
+       100-PROCESS-ROW.
+           IF DC-LOGGED-DATE < WS-CUTOFF-DATE
+              OR (DC-LOGGED-DATE = WS-CUTOFF-DATE
+                  AND DC-LOGGED-TIME < WS-CUTOFF-TIME)
+               DELETE DEDUP-CACHE-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+               ADD 1 TO WS-ROWS-PURGED-COUNT
+           END-IF
+           PERFORM 020-READ-NEXT-DEDUP-ROW.
+
+       900-CLOSE-FILES.
+           CLOSE DEDUP-CACHE-FILE.

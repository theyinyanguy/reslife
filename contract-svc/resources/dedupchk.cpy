@@ -0,0 +1,34 @@
+      *****************************************************************
+      *    DEDUP-CACHE-RECORD                                        **
+      *    REQ 009 - SHORT-LIVED CACHE OF THE OUTCOME OF THE LAST     **
+      *    TRANSACTION SEEN FOR A GIVEN MI-HDR-MSGID, KSDS KEYED ON   **
+      *    DC-MSGID (ONE ROW PER MSGID - A RETRY REWRITES IT). WHEN A **
+      *    REQUEST ARRIVES FOR A MSGID ALREADY IN HERE, CONTSVC       **
+      *    TREATS IT AS A BROKER RETRY: IT STILL RE-DISPATCHES AND    **
+      *    RE-CALLS CSVCLOGC (CHEAP AND SAFE FOR A READ-ONLY INQUIRY, **
+      *    AND AVOIDS REPLAYING A STALE/EMPTY RESPONSE), BUT SKIPS    **
+      *    THE EXCPTLOG/AUDITTFN WRITES SO THE RETRY DOESN'T RAISE A  **
+      *    SECOND BUSINESS-EVENT RECORD FOR WORK ALREADY LOGGED.      **
+      *    ONLY THE SMALL CONTROL OUTCOME IS CACHED HERE, NOT THE     **
+      *    FULL OUTPUT HDR - SEE THE REQ 009 NOTE IN                  **
+      *    IMPLEMENTATION_STATUS.MD.                                  **
+      *    DC-CICS-TASK-NUMBER RECORDS WHICH TRANSACTION ORIGINALLY   **
+      *    ANSWERED THE MESSAGE, FOR DIAGNOSING A DISPUTED RETRY.     **
+      *    "SHORT-LIVED" IS ENFORCED BY THE DEDUPPRG BATCH JOB, WHICH **
+      *    PURGES ROWS OLDER THAN THE RETRY WINDOW - VSAM HAS NO      **
+      *    NATIVE EXPIRY, SO SOMETHING HAS TO AGE THEM OUT.           **
+      *****************************************************************
+       01 DEDUP-CACHE-RECORD.
+           05 DC-MSGID                          PIC X(35).
+           05 DC-CICS-TASK-NUMBER               PIC S9(09).
+      *****  FORMAT CCYYMMDD                                      *****
+           05 DC-LOGGED-DATE                    PIC X(08).
+      *****  FORMAT HHMMSS                                        *****
+           05 DC-LOGGED-TIME                    PIC X(06).
+           05 DC-SRV-REQ-TYP                    PIC X(10).
+           05 DC-POL-NO                         PIC X(10).
+           05 DC-RETURN-CODE                    PIC 9(04).
+           05 DC-ERROR-DETAIL-COUNTER           PIC 9(02).
+           05 DC-ERROR-DETAILS OCCURS 00008 TIMES.
+              10 DC-ERROR-CODE                  PIC 9(04).
+              10 DC-ERROR-CONTEXT-TEXT          PIC X(80).

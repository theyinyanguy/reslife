@@ -28,19 +28,56 @@
               10 CICS-TASK-NUMBER                  PIC S9(9).
               10 PROCESS-REQUEST-SEQUENCE-NUMB     PIC S9(4).
               10 PROCESS-REQUEST-MSG-SQNC-NUMB     PIC S9(4).
+      *****  REQ 002 - GRADED RETURN CODE SCHEME. SUCCESSFUL/        ***
+      *****  UNSUCCESSFUL KEEP THEIR ORIGINAL MEANING (0/1 THRU 99) ***
+      *****  WITH FINER-GRAINED SUB-CODES ADDED UNDERNEATH          ***
               10 PROCESS-REQUEST-RETURN-CODE       PIC 9(4).
                  88 SUCCESSFUL                     VALUE 0.
-                 88 UNSUCCESSFUL                   VALUE 1.
+                 88 SUCCESSFUL-WARNING             VALUE 4.
+                 88 UNSUCCESSFUL                   VALUE 1 THRU 99.
+                 88 UNSUCCESSFUL-VALIDATION        VALUE 1.
+                 88 UNSUCCESSFUL-VALIDATION-OVFLO  VALUE 2.
+                 88 UNSUCCESSFUL-NOT-FOUND         VALUE 3.
+                 88 UNSUCCESSFUL-SYSTEM-ERROR      VALUE 9.
               10 ERROR-DETAILS
                  OCCURS 00008 TIMES.
                  15 ERROR-CODE                     PIC 9(4).
                  15 ERROR-CONTEXT-TEXT             PIC X(80).
+      *****  REQ 002 - TOTAL ERRORS RAISED, WHICH MAY EXCEED THE    ***
+      *****  8 SLOTS ABOVE. WHEN IT DOES, THE FULL SET IS WRITTEN   ***
+      *****  TO THE EXCEPTION LOG FILE (SEE EXCPTLOG COPYBOOK)      ***
+      *****  KEYED BY MI-HDR-MSGID/POL-NO SO NOTHING IS LOST.       ***
+              10 ERROR-DETAIL-COUNTER              PIC 9(02).
 
       ****************************************************************
            05 INPUT-HDR-DATA.
               10 SRV-REQ-TYP                       PIC X(10).
+                 88 REQ-POLICY-INQUIRY             VALUE 'POLINQ'.
+                 88 REQ-ROLE-CONTINUATION          VALUE 'ROLECONT'.
+                 88 REQ-ADDR-CONTINUATION          VALUE 'ADDRCONT'.
+                 88 REQ-NAME-SEARCH                VALUE 'NAMESRCH'.
+                 88 REQ-MSG-TRACE-INQUIRY          VALUE 'TRCINQ'.
               10 SYS-CD                            PIC X(03).
               10 POL-NO                            PIC X(10).
+      *****  REQ 000 - ADDRESS CONTINUATION SELECTORS FOR          *****
+      *****  SRV-REQ-TYP 'ADDRCONT' - IDENTIFIES THE ROLE (BY ITS  *****
+      *****  SEQUENCE WITHIN THE ORIGINAL POLICY INQUIRY) AND THE  *****
+      *****  STARTING ADDRESS INDEX TO RESUME FROM                *****
+              10 ADDR-CONT-ROLE-SEQ-NUMB           PIC 9(02).
+              10 START-ADDR-SEQ-NUMB               PIC 9(02).
+      *****  REQ 001 - STARTING ROLE INDEX FOR SRV-REQ-TYP         *****
+      *****  'ROLECONT' (ROLES 21 ONWARD FOR THIS POL-NO)          *****
+              10 START-ROLE-SEQ-NUMB               PIC 9(02).
+      *****  REQ 005 - SURNAME / DOB SEARCH CRITERIA FOR            ***
+      *****  SRV-REQ-TYP 'NAMESRCH' - USED WHEN THE CALLER ONLY     ***
+      *****  HAS A CLIENT'S NAME, NOT A POLICY NUMBER               ***
+              10 NAME-SEARCH-CRITERIA.
+                 15 SEARCH-SURNAME                 PIC X(40).
+                 15 SEARCH-DOB                     PIC X(08).
+                 15 SEARCH-DOB-SUPPLIED-IND        PIC X(01).
+                    88 SEARCH-DOB-SUPPLIED         VALUE 'Y'.
+      *****  REQ 008 - MESSAGE TO LOOK UP FOR SRV-REQ-TYP 'TRCINQ' *****
+              10 TRACE-INQUIRY-MSGID                PIC X(35).
            05 OUTPUT-HDR-DATA.
               10 CLIENT-DETAIL-COUNTER             PIC 9(02).
               10 CLIENT-ROLE OCCURS 20 TIMES.
@@ -50,6 +87,10 @@
                     88 ORGANISATION                VALUE '2'.
                     88 PERSON-NB                   VALUE '3'.
                     88 ORGANIZATION-NB             VALUE '4'.
+      **** REQ 007 - TRUSTEE/SMSF OWNERSHIP. SEE TRUSTEE-NAME AND  *****
+      **** THE UNDERLYING-MEMBER FIELDS BELOW ALONGSIDE            *****
+      **** ORGANISATION-NAME FOR THE TRUSTEE/BENEFICIARY DETAIL.   *****
+                    88 TRUSTEE-SMSF                VALUE '5'.
                  15 CLIENT-ROLE-CLASSIFACTION      PIC 9(02).
                  15 CLIENT-ROLE-TYPE               PIC X(05).
                  15 PRI-LIFE-INSURED-IND           PIC X(01).
@@ -77,6 +118,10 @@
                  15 DECEASED-IND                   PIC X(01).
                  15 DECEASED-DT                    PIC X(08).
                  15 CLIENT-ADDRESS-COUNTER         PIC 9(02).
+      *****  REQ 000 - MORE THAN 4 ADDRESSES EXIST FOR THIS ROLE   *****
+                 15 MORE-ADDRESSES-IND             PIC X(01).
+                    88 MORE-ADDRESSES-AVAILABLE    VALUE 'Y'.
+                 15 NEXT-ADDR-SEQ-NUMB             PIC 9(02).
                  15 ADDRESS-DETAILS OCCURS 4 TIMES.
                     25 ADDRESS-IDENTIFY            PIC 9(09).
                     25 ADDRESS-TYPE                PIC X(01).
@@ -94,3 +139,66 @@
                     25 OVERSEA-ADDRESS-IND         PIC X(01).
                     25 WRONG-ADDRESS-IND           PIC X(01).
                     25 WRONG-ADDRESS-EFF-FROM-DATE PIC X(08).
+      *****  REQ 007 - POPULATED ONLY WHEN BUSINESS-IDENTITY-TYPE IS ***
+      *****  TRUSTEE-SMSF, NAMING THE ACTING TRUSTEE AND THE FUND'S  ***
+      *****  UNDERLYING MEMBER/BENEFICIARY. APPENDED HERE (NOT NEXT  ***
+      *****  TO ORGANISATION-NAME) SO EARLIER FIELDS KEEP THEIR      ***
+      *****  OFFSETS AS NEW ONES ARE ADDED.                          ***
+                 15 TRUSTEE-NAME                   PIC X(50).
+                 15 UNDERLYING-MEMBER-IDENTIFY     PIC 9(09).
+                 15 UNDERLYING-MEMBER-NAME         PIC X(50).
+      *****  ACTUAL CM-ROLE-SEQ-NUMB FOR THIS ROLE (SEE CLTMSTR),   ***
+      *****  SO A CALLER PAGING VIA ROLECONT HAS A REAL KEY TO      ***
+      *****  ROUND-TRIP AS ADDR-CONT-ROLE-SEQ-NUMB ON ADDRCONT      ***
+      *****  REQUESTS FOR ROLES AFTER THE FIRST ROLECONT PAGE.      ***
+                 15 CLIENT-ROLE-SEQ-NUMB           PIC 9(02).
+      *****  COMMAREA-SIZE FIX - SRV-REQ-TYP 'POLINQ'/'ROLECONT'/    ***
+      *****  'ADDRCONT' (WHICH POPULATE CLIENT-ROLE) NEVER ALSO      ***
+      *****  RETURN NAME-SEARCH-RESULTS OR TRACE-INQUIRY-RESULTS,    ***
+      *****  AND 'NAMESRCH'/'TRCINQ' NEVER POPULATE CLIENT-ROLE -    ***
+      *****  EACH REQUEST TYPE PRODUCES EXACTLY ONE OF THE THREE.    ***
+      *****  REDEFINING THE SEARCH/TRACE RESULT TABLES OVER          ***
+      *****  CLIENT-ROLE'S STORAGE (RATHER THAN APPENDING THEM, AS   ***
+      *****  NAME-SEARCH-RESULTS/TRACE-INQUIRY-RESULTS ORIGINALLY    ***
+      *****  WERE) KEEPS DFHCOMMAREA UNDER THE 32763-BYTE EXEC CICS  ***
+      *****  LINK/XCTL/RETURN COMMAREA LIMIT. CLIENT-ROLE IS LARGE   ***
+      *****  ENOUGH (OCCURS 20 TIMES) TO HOLD BOTH TABLES WITH ROOM  ***
+      *****  TO SPARE, SO NOTHING IS TRUNCATED.                      ***
+              10 RESULT-TABLES-REDEFINE-AREA REDEFINES CLIENT-ROLE.
+      *****  REQ 005 - NAME SEARCH RESULTS (CAPPED SMALL RESULT    *****
+      *****  SET - ENOUGH FOR A CALL CENTRE OPERATOR TO PICK FROM) *****
+                 15 NAME-SEARCH-RESULT-COUNTER     PIC 9(02).
+                 15 NAME-SEARCH-RESULTS OCCURS 10 TIMES.
+                    20 NS-POL-NO                   PIC X(10).
+                    20 NS-SYS-CD                   PIC X(03).
+                    20 NS-BUSINESS-IDENTITY-IDENTIFY
+                                                    PIC 9(09).
+                    20 NS-CLIENT-ROLE-TYPE         PIC X(05).
+                    20 NS-POLICY-OWNER-SURNAME     PIC X(40).
+                    20 NS-POLICY-OWNER-FIRST-NAME  PIC X(40).
+                    20 NS-POLICY-OWNER-DOB         PIC X(08).
+      *****  REQ 008 - MESSAGE TRACE INQUIRY RESULTS FOR SRV-REQ-TYP ***
+      *****  'TRCINQ' - EVERY PRIOR TRANSACTION LOGGED AGAINST THE   ***
+      *****  REQUESTED MI-HDR-MSGID (SEE MSGTRACE COPYBOOK).         ***
+                 15 TRACE-INQUIRY-RESULT-COUNTER   PIC 9(02).
+                 15 TRACE-INQUIRY-RESULTS OCCURS 5 TIMES.
+                    20 TI-MSGID                    PIC X(35).
+                    20 TI-CORRELID                 PIC X(48).
+                    20 TI-SDR-APPL                 PIC X(08).
+                    20 TI-SDR-USERID               PIC X(08).
+                    20 TI-LOGGED-DATE              PIC X(08).
+                    20 TI-LOGGED-TIME              PIC X(06).
+                    20 TI-SRV-REQ-TYP              PIC X(10).
+                    20 TI-POL-NO                   PIC X(10).
+                    20 TI-RETURN-CODE              PIC 9(04).
+      *****  REQ 001 - MORE THAN 20 ROLES EXIST FOR THIS POLICY.     ***
+      *****  MUST FOLLOW RESULT-TABLES-REDEFINE-AREA (NOT CLIENT-    ***
+      *****  ROLE DIRECTLY) SINCE A REDEFINES MUST IMMEDIATELY       ***
+      *****  FOLLOW THE ITEM IT REDEFINES - SEE THE COMMAREA-SIZE    ***
+      *****  FIX NOTE ABOVE. MORE-ROLES-IND/NEXT-ROLE-SEQ-NUMB ARE   ***
+      *****  ONLY EVER POPULATED ALONGSIDE CLIENT-ROLE ITSELF, NOT   ***
+      *****  ALONGSIDE THE REDEFINING SEARCH/TRACE RESULT TABLES,    ***
+      *****  SO THEY STAY AS REAL (NON-REDEFINING) STORAGE.          ***
+              10 MORE-ROLES-IND                    PIC X(01).
+                 88 MORE-ROLES-AVAILABLE           VALUE 'Y'.
+              10 NEXT-ROLE-SEQ-NUMB                PIC 9(02).

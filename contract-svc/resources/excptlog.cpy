@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    EXCEPTION-LOG-RECORD                                     ***
+      *    REQ 002 - PERSISTS EVERY ERROR-CODE/ERROR-CONTEXT-TEXT    **
+      *    PAIR RAISED BY A REQUEST, EVEN WHEN THE COMMAREA'S        **
+      *    8-SLOT ERROR-DETAILS TABLE OVERFLOWS. KSDS KEYED ON       **
+      *    MI-HDR-MSGID + POL-NO + A PER-MESSAGE ERROR SEQUENCE.     **
+      *****************************************************************
+       01 EXCEPTION-LOG-RECORD.
+           05 EL-KEY.
+              10 EL-MSGID                         PIC X(35).
+              10 EL-POL-NO                        PIC X(10).
+              10 EL-ERROR-SEQ-NUMB                PIC 9(04).
+      *****  FORMAT CCYYMMDD                                      *****
+           05 EL-LOGGED-DATE                      PIC X(08).
+      *****  FORMAT HHMMSS                                        *****
+           05 EL-LOGGED-TIME                      PIC X(06).
+           05 EL-SDR-APPL                         PIC X(08).
+           05 EL-SDR-USERID                       PIC X(08).
+           05 EL-SRV-REQ-TYP                      PIC X(10).
+           05 EL-ERROR-CODE                       PIC 9(04).
+           05 EL-ERROR-CONTEXT-TEXT               PIC X(80).

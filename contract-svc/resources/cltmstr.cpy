@@ -0,0 +1,72 @@
+      *****************************************************************
+      *    CLIENT-MASTER-RECORD                                     ***
+      *    ONE RECORD PER CLIENT ROLE ON A POLICY (NOT PER POLICY)  ***
+      *    SO THAT A SINGLE ROLE'S ADDRESS HISTORY NEVER FORCES AN  ***
+      *    OVERSIZED VSAM RECORD. CONTSVC WINDOWS THIS INTO THE     ***
+      *    20-ROLE / 4-ADDRESS SHAPE CARRIED ON DFHCOMMAREA.        ***
+      *    KSDS PRIME KEY  = CM-MASTER-KEY (CM-POL-NO+CM-SYS-CD+     ***
+      *    CM-ROLE-SEQ-NUMB) - CM-SYS-CD IS PART OF THE KEY, NOT     ***
+      *    JUST CARRIED DATA, BECAUSE POL-NO IS ONLY UNIQUE WITHIN A ***
+      *    SOURCE SYSTEM; EVERY REQUEST INTO THIS SERVICE SUPPLIES   ***
+      *    SYS-CD ALONGSIDE POL-NO FOR EXACTLY THIS REASON.          ***
+      *    AIX KEY (DUPS)  = CM-POLICY-OWNER-SURNAME (SEE REQ 005)  ***
+      *****************************************************************
+       01 CLIENT-MASTER-RECORD.
+           05 CM-MASTER-KEY.
+              10 CM-POL-NO                         PIC X(10).
+              10 CM-SYS-CD                         PIC X(03).
+              10 CM-ROLE-SEQ-NUMB                  PIC 9(02).
+           05 CM-BUSINESS-IDENTITY-IDENTIFY        PIC 9(09).
+           05 CM-BUSINESS-IDENTITY-TYPE            PIC X(01).
+              88 CM-PERSON                         VALUE '1'.
+              88 CM-ORGANISATION                   VALUE '2'.
+              88 CM-PERSON-NB                      VALUE '3'.
+              88 CM-ORGANIZATION-NB                VALUE '4'.
+              88 CM-TRUSTEE-SMSF                   VALUE '5'.
+           05 CM-CLIENT-ROLE-CLASSIFACTION         PIC 9(02).
+           05 CM-CLIENT-ROLE-TYPE                  PIC X(05).
+           05 CM-PRI-LIFE-INSURED-IND              PIC X(01).
+           05 CM-PRI-OWNER-IND                     PIC X(01).
+           05 CM-POLICY-OWNER-TITLE                PIC X(08).
+           05 CM-POLICY-OWNER-SURNAME              PIC X(40).
+           05 CM-POLICY-OWNER-FIRST-GIVEN-NAME     PIC X(40).
+           05 CM-POLICY-OWNER-SECOND-GIVEN-NAME    PIC X(40).
+           05 CM-POLICY-OWNER-DOB                  PIC X(08).
+           05 CM-POLICY-OWNER-SEX                  PIC X(01).
+           05 CM-LIFE-INSURED-TITLE                PIC X(08).
+           05 CM-LIFE-INSURED-SURNAME              PIC X(40).
+           05 CM-LIFE-INSURED-FIRST-GIVEN-NAME     PIC X(40).
+           05 CM-LIFE-INSURED-SECOND-GIVEN-NAME    PIC X(40).
+           05 CM-LIFE-INSURED-DOB                  PIC X(08).
+           05 CM-LIFE-INSURED-SEX                  PIC X(01).
+           05 CM-ORGANISATION-NAME                 PIC X(50).
+           05 CM-TRUSTEE-NAME                      PIC X(50).
+           05 CM-UNDERLYING-MEMBER-IDENTIFY        PIC 9(09).
+           05 CM-UNDERLYING-MEMBER-NAME            PIC X(50).
+           05 CM-EMAIL-ADDRESS                     PIC X(50).
+           05 CM-CONTACT-TELEPHONE-NUM             PIC X(20).
+           05 CM-HOME-TELEPHONE-NUM                PIC X(20).
+           05 CM-MOBILE-NUM                        PIC X(12).
+           05 CM-WORK-TELEPHONE-NUM                PIC X(20).
+           05 CM-FAX-TELEPHONE-NUM                 PIC X(20).
+           05 CM-TFN-HELD-IND                      PIC X(01).
+           05 CM-DECEASED-IND                      PIC X(01).
+           05 CM-DECEASED-DT                       PIC X(08).
+           05 CM-ADDRESS-COUNT                     PIC 9(02).
+           05 CM-ADDRESS-DETAILS OCCURS 20 TIMES.
+              10 CM-ADDRESS-IDENTIFY               PIC 9(09).
+              10 CM-ADDRESS-TYPE                   PIC X(01).
+              10 CM-ADDRESSEE                      PIC X(26).
+              10 CM-ADDRESS-LINE-1                 PIC X(26).
+              10 CM-ADDRESS-LINE-2                 PIC X(26).
+              10 CM-ADDRESS-LINE-3                 PIC X(26).
+              10 CM-SUBURB                         PIC X(26).
+              10 CM-CITY-NAME                      PIC X(26).
+              10 CM-STATE                          PIC X(20).
+              10 CM-POST-CD                        PIC X(09).
+              10 CM-COUNTRY-CD                     PIC X(02).
+              10 CM-COUNTRY-NAME                   PIC X(30).
+              10 CM-UNFORMATTED-ADDRESS-IND        PIC X(01).
+              10 CM-OVERSEA-ADDRESS-IND            PIC X(01).
+              10 CM-WRONG-ADDRESS-IND              PIC X(01).
+              10 CM-WRONG-ADDRESS-EFF-FROM-DT      PIC X(08).

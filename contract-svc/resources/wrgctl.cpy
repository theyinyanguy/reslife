@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    WRONG-ADDRESS-CONTROL-RECORD                              **
+      *    REQ 006 - ONE-LINE RUN PARAMETER FOR WRGADDR, SUPPLIED BY  **
+      *    THE JCL/SCHEDULER SO THE "TOO OLD" THRESHOLD CAN BE TUNED  **
+      *    WITHOUT A PROGRAM CHANGE. FORMAT CCYYMMDD - ANY            **
+      *    WRONG-ADDRESS-EFF-FROM-DATE OLDER THAN THIS IS REPORTED.   **
+      *****************************************************************
+       01 WRONG-ADDRESS-CONTROL-RECORD.
+           05 WC-CUTOFF-DATE                    PIC X(08).

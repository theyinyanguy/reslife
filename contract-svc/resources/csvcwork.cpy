@@ -0,0 +1,93 @@
+      *****************************************************************
+      *    CSVC-WORK-DATA-AREA                                      ***
+      *    LINKAGE BETWEEN THE CICS-FACING SHELL (CONTSVC) AND THE  ***
+      *    BUSINESS LOGIC SUBPROGRAM (CSVCLOGC). THE SHELL DOES ALL ***
+      *    CICS FILE I/O AND HANDS THE RESULT ROWS ACROSS HERE SO   ***
+      *    THE LOGIC MODULE STAYS PLAIN COBOL AND UNIT-TESTABLE.    ***
+      *****************************************************************
+       01 CSVC-WORK-DATA-AREA.
+      *****  POLICY/ROLE INQUIRY AND ROLE CONTINUATION (REQ 000/001)
+           05 CM-ROLE-TABLE-COUNT              PIC 9(02).
+           05 CM-MORE-ROWS-IND                 PIC X(01).
+              88 CM-MORE-ROWS-AVAILABLE        VALUE 'Y'.
+           05 CM-ROLE-TABLE OCCURS 20 TIMES.
+              10 CM-WK-MASTER-KEY.
+                 15 CM-WK-POL-NO               PIC X(10).
+                 15 CM-WK-ROLE-SEQ-NUMB        PIC 9(02).
+              10 CM-WK-SYS-CD                  PIC X(03).
+              10 CM-WK-BUSINESS-IDENTITY-IDFY  PIC 9(09).
+              10 CM-WK-BUSINESS-IDENTITY-TYPE  PIC X(01).
+              10 CM-WK-CLIENT-ROLE-CLASSIFCTN  PIC 9(02).
+              10 CM-WK-CLIENT-ROLE-TYPE        PIC X(05).
+              10 CM-WK-PRI-LIFE-INSURED-IND    PIC X(01).
+              10 CM-WK-PRI-OWNER-IND           PIC X(01).
+              10 CM-WK-POLICY-OWNER-TITLE      PIC X(08).
+              10 CM-WK-POLICY-OWNER-SURNAME    PIC X(40).
+              10 CM-WK-POLICY-OWNER-FST-NAME   PIC X(40).
+              10 CM-WK-POLICY-OWNER-SEC-NAME   PIC X(40).
+              10 CM-WK-POLICY-OWNER-DOB        PIC X(08).
+              10 CM-WK-POLICY-OWNER-SEX        PIC X(01).
+              10 CM-WK-LIFE-INSURED-TITLE      PIC X(08).
+              10 CM-WK-LIFE-INSURED-SURNAME    PIC X(40).
+              10 CM-WK-LIFE-INSURED-FST-NAME   PIC X(40).
+              10 CM-WK-LIFE-INSURED-SEC-NAME   PIC X(40).
+              10 CM-WK-LIFE-INSURED-DOB        PIC X(08).
+              10 CM-WK-LIFE-INSURED-SEX        PIC X(01).
+              10 CM-WK-ORGANISATION-NAME       PIC X(50).
+              10 CM-WK-TRUSTEE-NAME            PIC X(50).
+              10 CM-WK-UNDERLYING-MBR-IDFY     PIC 9(09).
+              10 CM-WK-UNDERLYING-MBR-NAME     PIC X(50).
+              10 CM-WK-EMAIL-ADDRESS           PIC X(50).
+              10 CM-WK-CONTACT-TELEPHONE-NUM   PIC X(20).
+              10 CM-WK-HOME-TELEPHONE-NUM      PIC X(20).
+              10 CM-WK-MOBILE-NUM              PIC X(12).
+              10 CM-WK-WORK-TELEPHONE-NUM      PIC X(20).
+              10 CM-WK-FAX-TELEPHONE-NUM       PIC X(20).
+              10 CM-WK-TFN-HELD-IND            PIC X(01).
+              10 CM-WK-DECEASED-IND            PIC X(01).
+              10 CM-WK-DECEASED-DT             PIC X(08).
+              10 CM-WK-ADDRESS-COUNT           PIC 9(02).
+              10 CM-WK-ADDRESS-DETAILS OCCURS 20 TIMES.
+                 15 CM-WK-ADDRESS-IDENTIFY     PIC 9(09).
+                 15 CM-WK-ADDRESS-TYPE         PIC X(01).
+                 15 CM-WK-ADDRESSEE            PIC X(26).
+                 15 CM-WK-ADDRESS-LINE-1       PIC X(26).
+                 15 CM-WK-ADDRESS-LINE-2       PIC X(26).
+                 15 CM-WK-ADDRESS-LINE-3       PIC X(26).
+                 15 CM-WK-SUBURB               PIC X(26).
+                 15 CM-WK-CITY-NAME            PIC X(26).
+                 15 CM-WK-STATE                PIC X(20).
+                 15 CM-WK-POST-CD              PIC X(09).
+                 15 CM-WK-COUNTRY-CD           PIC X(02).
+                 15 CM-WK-COUNTRY-NAME         PIC X(30).
+                 15 CM-WK-UNFORMATTED-ADDR-IND PIC X(01).
+                 15 CM-WK-OVERSEA-ADDRESS-IND  PIC X(01).
+                 15 CM-WK-WRONG-ADDRESS-IND    PIC X(01).
+                 15 CM-WK-WRONG-ADDR-EFF-DT    PIC X(08).
+      *****  ADDRESS CONTINUATION (REQ 000) REUSES CM-ROLE-TABLE(1) -
+      *****  THE SHELL READS THE ONE ROLE DIRECTLY BY KEY AND SETS  *
+      *****  CM-ROLE-TABLE-COUNT TO 1 (0 IF NOT FOUND), GIVING THE  *
+      *****  LOGIC MODULE ITS FULL (UP TO 20) ADDRESS HISTORY TO    *
+      *****  WINDOW FROM START-ADDR-SEQ-NUMB.                       *
+      *****  REQ 002 - FULL VALIDATION ERROR LIST. CSVCLOGC FILLS   ***
+      *****  THIS WITH EVERY ERROR RAISED (NOT JUST THE FIRST 8     ***
+      *****  THAT FIT ON THE COMMAREA) SO THE SHELL CAN WRITE THE   ***
+      *****  OVERFLOW TO THE EXCEPTION LOG FILE.                    ***
+           05 EX-ERROR-COUNT                   PIC 9(02).
+           05 EX-ERROR-TABLE OCCURS 50 TIMES.
+              10 EX-ERROR-CODE                 PIC 9(04).
+              10 EX-ERROR-CONTEXT-TEXT         PIC X(80).
+      *****  REQ 008 - MESSAGE TRACE INQUIRY. THE SHELL BROWSES      ***
+      *****  MSGTRACE BY MT-MSGID AND HANDS UP TO 5 PRIOR ROWS HERE  ***
+      *****  FOR THE LOGIC MODULE TO COPY ONTO THE COMMAREA.         ***
+           05 TR-TRACE-COUNT                   PIC 9(02).
+           05 TR-TRACE-TABLE OCCURS 5 TIMES.
+              10 TR-WK-MSGID                   PIC X(35).
+              10 TR-WK-CORRELID                PIC X(48).
+              10 TR-WK-SDR-APPL                PIC X(08).
+              10 TR-WK-SDR-USERID              PIC X(08).
+              10 TR-WK-LOGGED-DATE             PIC X(08).
+              10 TR-WK-LOGGED-TIME             PIC X(06).
+              10 TR-WK-SRV-REQ-TYP             PIC X(10).
+              10 TR-WK-POL-NO                  PIC X(10).
+              10 TR-WK-RETURN-CODE             PIC 9(04).

@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    AUDIT-REPORT-CONTROL-RECORD                                **
+      *    REQ 004/007 - ONE-LINE RUN PARAMETER FOR AUDITRPT,         **
+      *    SUPPLIED BY THE JCL/SCHEDULER SO THE REPORTING WINDOW CAN  **
+      *    BE TUNED WITHOUT A PROGRAM CHANGE. FORMAT CCYYMMDD. A      **
+      *    MISSING/EMPTY CONTROL FILE DEFAULTS TO REPORTING THE       **
+      *    WHOLE FILE (LOW-VALUES/HIGH-VALUES) - UNLIKE DEDUPPRG'S    **
+      *    PURGE CUTOFF, THIS JOB ONLY REPORTS, SO THE SAFE DEFAULT   **
+      *    DIRECTION IS "SHOW EVERYTHING", NOT "SHOW NOTHING".        **
+      *****************************************************************
+       01 AUDIT-REPORT-CONTROL-RECORD.
+           05 AC-FROM-DATE                      PIC X(08).
+           05 AC-TO-DATE                        PIC X(08).

@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    TFN-AUDIT-RECORD                                          **
+      *    REQ 004 - WRITTEN EVERY TIME A CONTRACT-SVC RESPONSE      **
+      *    INCLUDES TFN-HELD-IND = 'Y' FOR A ROLE, SO A PRIVACY-     **
+      *    OFFICE ACCESS REVIEW CAN SEE WHO QUERIED IT AND WHEN.     **
+      *    KSDS KEYED ON POL-NO + BUSINESS-IDENTITY-IDENTIFY +       **
+      *    CICS-TASK-NUMBER (UNIQUE PER TRANSACTION, SO REPEAT       **
+      *    QUERIES OF THE SAME CLIENT EACH GET THEIR OWN RECORD).    **
+      *****************************************************************
+       01 TFN-AUDIT-RECORD.
+           05 TA-KEY.
+              10 TA-POL-NO                     PIC X(10).
+              10 TA-BUSINESS-IDENTITY-IDENTIFY PIC 9(09).
+              10 TA-CICS-TASK-NUMBER           PIC S9(09).
+           05 TA-SDR-USERID                    PIC X(08).
+           05 TA-SDR-APPL                      PIC X(08).
+      *****  FORMAT CCYYMMDD                                      *****
+           05 TA-AUDIT-DATE                    PIC X(08).
+      *****  FORMAT HHMMSS                                        *****
+           05 TA-AUDIT-TIME                    PIC X(06).

@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    MESSAGE-TRACE-RECORD                                      **
+      *    REQ 008 - WRITTEN FOR EVERY CONTRACT-SVC TRANSACTION SO    **
+      *    THE BROKER TEAM CAN ANSWER "WHAT HAPPENED TO MESSAGE X"    **
+      *    WITHOUT ESCALATING TO MAINFRAME OPS. KSDS KEYED ON         **
+      *    MT-MSGID + MT-CICS-TASK-NUMBER (UNIQUE PER TRANSACTION, SO **
+      *    A RETRIED MSGID GETS ITS OWN RECORD); MT-CORRELID IS       **
+      *    CARRIED AS DATA RATHER THAN A SEPARATE KEY SINCE LOOKUPS   **
+      *    ARE DRIVEN OFF MI-HDR-MSGID (SEE TRACE-INQUIRY-MSGID).     **
+      *****************************************************************
+       01 MESSAGE-TRACE-RECORD.
+           05 MT-KEY.
+              10 MT-MSGID                      PIC X(35).
+              10 MT-CICS-TASK-NUMBER           PIC S9(09).
+           05 MT-CORRELID                      PIC X(48).
+           05 MT-SDR-APPL                      PIC X(08).
+           05 MT-SDR-USERID                    PIC X(08).
+      *****  FORMAT CCYYMMDD                                      *****
+           05 MT-LOGGED-DATE                   PIC X(08).
+      *****  FORMAT HHMMSS                                        *****
+           05 MT-LOGGED-TIME                   PIC X(06).
+           05 MT-SRV-REQ-TYP                   PIC X(10).
+           05 MT-POL-NO                        PIC X(10).
+           05 MT-RETURN-CODE                   PIC 9(04).

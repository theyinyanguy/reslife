@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    DEATH-MATCH-EXTRACT-RECORD                                **
+      *    REQ 003 - ONE ROW PER GOVERNMENT/BUREAU DEATH-MATCH       **
+      *    EXTRACT ENTRY. LINE SEQUENTIAL, ONE ENTRY PER CANDIDATE.  **
+      *    DM-BUSINESS-IDENTITY-IDENTIFY IS ZERO WHEN THE BUREAU     **
+      *    COULD ONLY SUPPLY NAME/DOB (MATCH FALLS BACK TO SURNAME   **
+      *    + DOB AGAINST PERSON ROLES).                              **
+      *****************************************************************
+       01 DEATH-MATCH-EXTRACT-RECORD.
+           05 DM-BUSINESS-IDENTITY-IDENTIFY        PIC 9(09).
+           05 DM-SURNAME                           PIC X(40).
+           05 DM-GIVEN-NAME                        PIC X(40).
+      *****  FORMAT CCYYMMDD                                      *****
+           05 DM-DOB                               PIC X(08).
+           05 DM-DATE-OF-DEATH                     PIC X(08).

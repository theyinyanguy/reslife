@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    DEDUP-PURGE-CONTROL-RECORD                                **
+      *    REQ 009 - ONE-LINE RUN PARAMETER FOR DEDUPPRG, SUPPLIED BY **
+      *    THE JCL/SCHEDULER. ANY DEDUP-CACHE-RECORD LOGGED DATE/TIME **
+      *    OLDER THAN THIS CUTOFF IS OUTSIDE THE BROKER'S RETRY       **
+      *    WINDOW AND IS PURGED. FORMAT CCYYMMDD / HHMMSS.            **
+      *****************************************************************
+       01 DEDUP-PURGE-CONTROL-RECORD.
+           05 DP-CUTOFF-DATE                    PIC X(08).
+           05 DP-CUTOFF-TIME                    PIC X(06).

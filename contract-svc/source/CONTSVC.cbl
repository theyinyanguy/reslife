@@ -0,0 +1,589 @@
+      *****************************************************************
+      *    PROGRAM      CONTSVC                                     ***
+      *    PURPOSE      CICS-FACING SHELL FOR THE CONTRACT-SVC      ***
+      *                 POLICY/CLIENT INQUIRY TRANSACTION. DOES ALL ***
+      *                 CICS FILE I/O AGAINST THE CLIENT MASTER     ***
+      *                 (CLTMSTR) FILE AND DELEGATES THE ACTUAL     ***
+      *                 RESPONSE-BUILDING TO CSVCLOGC, WHICH HOLDS  ***
+      *                 NO CICS COMMANDS OF ITS OWN.                ***
+      *    NOTE         GNUCOBOL IN THIS ENVIRONMENT CANNOT         ***
+      *                 TRANSLATE EXEC CICS - THIS SOURCE IS        ***
+      *                 DESK-CHECKED AGAINST THE CICS COMMAND-LEVEL ***
+      *                 INTERFACE, NOT COMPILED HERE.               ***
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTSVC.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP                              PIC S9(08) COMP.
+       01 WS-RESP2                             PIC S9(08) COMP.
+       01 WS-BROWSE-KEY.
+           05 WS-BROWSE-POL-NO                 PIC X(10).
+           05 WS-BROWSE-SYS-CD                 PIC X(03).
+           05 WS-BROWSE-ROLE-SEQ-NUMB          PIC 9(02).
+       01 WS-END-OF-GROUP-IND                  PIC X(01) VALUE 'N'.
+           88 WS-END-OF-GROUP                  VALUE 'Y'.
+       01 WS-SURNAME-KEY                       PIC X(40).
+       01 WS-SURNAME-KEYLEN                    PIC S9(04) COMP.
+       01 WS-TRACE-KEY.
+           05 WS-TRACE-MSGID                   PIC X(35).
+           05 WS-TRACE-TASK-NUMBER             PIC S9(09).
+       01 WS-TRACE-KEYLEN                      PIC S9(04) COMP.
+       COPY "cltmstr.cpy".
+       COPY "csvcwork.cpy".
+       COPY "excptlog.cpy".
+       COPY "audittfn.cpy".
+       COPY "msgtrace.cpy".
+       COPY "dedupchk.cpy".
+       01 WS-EXCPTLOG-IX                       PIC 9(02).
+       01 WS-AUDIT-IX                          PIC 9(02).
+       01 WS-DUPLICATE-IND                     PIC X(01) VALUE 'N'.
+           88 WS-DUPLICATE-MESSAGE             VALUE 'Y'.
+       01 WS-DEDUP-SAVE-AREA                   PIC X(756).
+       01 WS-ORIG-CICS-TASK-NUMBER             PIC S9(09).
+      *****  REQ 000 - ACTUAL CICS CLOCK AT THE POINT OF LOGGING, SO ***
+      *****  EXCPTLOG/AUDITTFN/MSGTRACE/DEDUPCHK RECORD WHEN THIS    ***
+      *****  TRANSACTION REALLY RAN RATHER THAN THE CALLER-SUPPLIED  ***
+      *****  PROCESS-REQUEST-DATE/TIME (WHICH IS BUSINESS PROCESSING ***
+      *****  DATE, NOT A LOG TIMESTAMP, AND CAN BE BACKDATED BY THE  ***
+      *****  CALLER) - DEDUPPRG'S RETRY-WINDOW AGING AND AUDITRPT'S  ***
+      *****  DATE-WINDOW REPORT BOTH DEPEND ON THIS BEING THE REAL   ***
+      *****  CLOCK TIME.                                             ***
+       01 WS-ABSTIME                           PIC S9(15) COMP-3.
+       01 WS-CURRENT-DATE                      PIC X(08).
+       01 WS-CURRENT-TIME                      PIC X(06).
+       LINKAGE SECTION.
+       COPY "copybook.cpy".
+       PROCEDURE DIVISION.
+       000-MAIN.
+           EXEC CICS HANDLE CONDITION
+               ERROR (999-UNEXPECTED-ERROR)
+           END-EXEC
+
+           MOVE ZERO TO EX-ERROR-COUNT
+           PERFORM 050-CHECK-DUPLICATE-MESSAGE
+
+      *****  REQ 009 - A DUPLICATE MESSAGE STILL GETS DISPATCHED AND ***
+      *****  RE-PASSED THROUGH CSVCLOGC BELOW - RE-DERIVING THE      ***
+      *****  RESPONSE IS SAFE AND CHEAP FOR THIS READ-ONLY INQUIRY   ***
+      *****  SERVICE, AND AVOIDS RETURNING A SUCCESSFUL RESPONSE     ***
+      *****  WITH AN EMPTY/STALE CLIENT-DETAIL TABLE ON A RETRY.     ***
+      *****  WHAT WS-DUPLICATE-MESSAGE DOES SUPPRESS BELOW IS THE    ***
+      *****  TWO WRITES THAT RECORD A BUSINESS EVENT UNDER A KEY     ***
+      *****  THAT ISN'T UNIQUE PER ATTEMPT (EXCPTLOG IS KEYED BY A   ***
+      *****  PER-MESSAGE ERROR SEQUENCE, AND A TFN-ACCESS AUDIT ROW  ***
+      *****  SHOULD ONLY BE RAISED ONCE PER MESSAGE, NOT ONCE PER    ***
+      *****  BROKER RETRY) - MSGTRACE AND DEDUPCHK ARE BOTH KEYED SO ***
+      *****  A RETRY NEVER COLLIDES AND BOTH REMAIN VALUABLE PER-    ***
+      *****  ATTEMPT DIAGNOSTIC DATA, SO THEY STAY UNCONDITIONAL.    ***
+           EVALUATE TRUE
+               WHEN REQ-ADDR-CONTINUATION
+                   PERFORM 200-READ-SINGLE-ROLE
+               WHEN REQ-NAME-SEARCH
+                   PERFORM 150-BROWSE-BY-SURNAME
+               WHEN REQ-MSG-TRACE-INQUIRY
+                   PERFORM 600-BROWSE-MESSAGE-TRACE
+               WHEN OTHER
+                   PERFORM 100-BROWSE-ROLES-FOR-POLICY
+           END-EVALUATE
+
+           CALL "CSVCLOGC" USING DFHCOMMAREA CSVC-WORK-DATA-AREA
+
+           PERFORM 700-WRITE-DEDUP-CACHE
+
+           IF EX-ERROR-COUNT > 0 AND NOT WS-DUPLICATE-MESSAGE
+               PERFORM 300-WRITE-EXCEPTION-LOG
+           END-IF
+
+           IF SUCCESSFUL AND NOT WS-DUPLICATE-MESSAGE
+               PERFORM 400-AUDIT-TFN-ACCESS
+                       VARYING WS-AUDIT-IX FROM 1 BY 1
+                       UNTIL WS-AUDIT-IX > CLIENT-DETAIL-COUNTER
+                          OR WS-AUDIT-IX > 20
+           END-IF
+
+           PERFORM 500-WRITE-MESSAGE-TRACE
+
+           EXEC CICS RETURN END-EXEC.
+
+      *****  REQ 002 - PERSISTS EVERY ERROR RAISED (NOT JUST THE    ***
+      *****  FIRST 8 RETURNED ON THE COMMAREA) SO NOTHING IS LOST.  ***
+       300-WRITE-EXCEPTION-LOG.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               YYYYMMDD(WS-CURRENT-DATE)
+               TIME(WS-CURRENT-TIME)
+           END-EXEC
+           PERFORM VARYING WS-EXCPTLOG-IX FROM 1 BY 1
+                   UNTIL WS-EXCPTLOG-IX > EX-ERROR-COUNT
+               MOVE MI-HDR-MSGID TO EL-MSGID
+               MOVE POL-NO TO EL-POL-NO
+               MOVE WS-EXCPTLOG-IX TO EL-ERROR-SEQ-NUMB
+               MOVE WS-CURRENT-DATE TO EL-LOGGED-DATE
+               MOVE WS-CURRENT-TIME TO EL-LOGGED-TIME
+               MOVE MI-HDR-SDR-APPL TO EL-SDR-APPL
+               MOVE MI-HDR-SDR-USERID TO EL-SDR-USERID
+               MOVE SRV-REQ-TYP TO EL-SRV-REQ-TYP
+               MOVE EX-ERROR-CODE (WS-EXCPTLOG-IX) TO EL-ERROR-CODE
+               MOVE EX-ERROR-CONTEXT-TEXT (WS-EXCPTLOG-IX)
+                 TO EL-ERROR-CONTEXT-TEXT
+               EXEC CICS WRITE
+                   FILE('EXCPTLOG')
+                   FROM(EXCEPTION-LOG-RECORD)
+                   RIDFLD(EL-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+      *****  THIS PARAGRAPH ONLY RUNS WHEN EX-ERROR-COUNT > 0, WHICH ***
+      *****  000-MAIN/CSVCLOGC'S 020-SET-RETURN-CODE-FOR-ERRORS HAS  ***
+      *****  ALREADY FORCED TO UNSUCCESSFUL-VALIDATION OR            ***
+      *****  -VALIDATION-OVFLO - SUCCESSFUL CAN NEVER BE TRUE HERE,  ***
+      *****  SO THERE IS NO "DOWNGRADE FROM SUCCESSFUL" AVAILABLE AS ***
+      *****  THERE IS FOR 400-AUDIT-TFN-ACCESS/500-WRITE-MESSAGE-    ***
+      *****  TRACE. A LOST EXCPTLOG ROW MEANS THE CALLER'S OWN ERROR ***
+      *****  DETAIL IS NO LONGER RECOVERABLE ONCE IT AGES OFF THE    ***
+      *****  8-SLOT COMMAREA WINDOW, SO ESCALATE TO                  ***
+      *****  UNSUCCESSFUL-SYSTEM-ERROR INSTEAD TO MAKE THE DATA LOSS ***
+      *****  VISIBLE TO THE CALLER RATHER THAN SWALLOWING IT.        ***
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   SET UNSUCCESSFUL-SYSTEM-ERROR TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *****  REQ 000/001 - BROWSE CLTMSTR FOR ALL ROLES ON POL-NO,  ***
+      *****  STARTING AT ROLE 1 (OR START-ROLE-SEQ-NUMB ONCE REQ    ***
+      *****  001 ADDS ROLE CONTINUATION), UP TO THE 20-ROLE WINDOW. ***
+       100-BROWSE-ROLES-FOR-POLICY.
+           MOVE ZERO TO CM-ROLE-TABLE-COUNT
+           MOVE SPACE TO CM-MORE-ROWS-IND
+           IF NOT REQ-ROLE-CONTINUATION OR START-ROLE-SEQ-NUMB = ZERO
+               MOVE 1 TO START-ROLE-SEQ-NUMB
+           END-IF
+           MOVE POL-NO TO WS-BROWSE-POL-NO
+           MOVE SYS-CD TO WS-BROWSE-SYS-CD
+           MOVE START-ROLE-SEQ-NUMB TO WS-BROWSE-ROLE-SEQ-NUMB
+           MOVE 'N' TO WS-END-OF-GROUP-IND
+
+           EXEC CICS STARTBR
+               FILE('CLTMSTR')
+               RIDFLD(WS-BROWSE-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-END-OF-GROUP
+                       OR CM-ROLE-TABLE-COUNT >= 20
+               EXEC CICS READNEXT
+                   FILE('CLTMSTR')
+                   INTO(CLIENT-MASTER-RECORD)
+                   RIDFLD(WS-BROWSE-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                  OR CM-POL-NO NOT = POL-NO
+                  OR CM-SYS-CD NOT = SYS-CD
+                   SET WS-END-OF-GROUP TO TRUE
+               ELSE
+                   ADD 1 TO CM-ROLE-TABLE-COUNT
+                   PERFORM 110-MOVE-MASTER-TO-WORK-ROW
+               END-IF
+           END-PERFORM
+
+      *****  ONE MORE READNEXT TELLS US WHETHER ROLE 21+ EXISTS     ***
+           IF NOT WS-END-OF-GROUP
+               EXEC CICS READNEXT
+                   FILE('CLTMSTR')
+                   INTO(CLIENT-MASTER-RECORD)
+                   RIDFLD(WS-BROWSE-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                  AND CM-POL-NO = POL-NO
+                  AND CM-SYS-CD = SYS-CD
+                   SET CM-MORE-ROWS-AVAILABLE TO TRUE
+               END-IF
+           END-IF
+
+           EXEC CICS ENDBR FILE('CLTMSTR') END-EXEC.
+
+       110-MOVE-MASTER-TO-WORK-ROW.
+           MOVE CM-POL-NO
+             TO CM-WK-POL-NO (CM-ROLE-TABLE-COUNT)
+           MOVE CM-ROLE-SEQ-NUMB
+             TO CM-WK-ROLE-SEQ-NUMB (CM-ROLE-TABLE-COUNT)
+           MOVE CM-SYS-CD
+             TO CM-WK-SYS-CD (CM-ROLE-TABLE-COUNT)
+           MOVE CM-BUSINESS-IDENTITY-IDENTIFY
+             TO CM-WK-BUSINESS-IDENTITY-IDFY (CM-ROLE-TABLE-COUNT)
+           MOVE CM-BUSINESS-IDENTITY-TYPE
+             TO CM-WK-BUSINESS-IDENTITY-TYPE (CM-ROLE-TABLE-COUNT)
+           MOVE CM-CLIENT-ROLE-CLASSIFACTION
+             TO CM-WK-CLIENT-ROLE-CLASSIFCTN (CM-ROLE-TABLE-COUNT)
+           MOVE CM-CLIENT-ROLE-TYPE
+             TO CM-WK-CLIENT-ROLE-TYPE (CM-ROLE-TABLE-COUNT)
+           MOVE CM-PRI-LIFE-INSURED-IND
+             TO CM-WK-PRI-LIFE-INSURED-IND (CM-ROLE-TABLE-COUNT)
+           MOVE CM-PRI-OWNER-IND
+             TO CM-WK-PRI-OWNER-IND (CM-ROLE-TABLE-COUNT)
+           MOVE CM-POLICY-OWNER-TITLE
+             TO CM-WK-POLICY-OWNER-TITLE (CM-ROLE-TABLE-COUNT)
+           MOVE CM-POLICY-OWNER-SURNAME
+             TO CM-WK-POLICY-OWNER-SURNAME (CM-ROLE-TABLE-COUNT)
+           MOVE CM-POLICY-OWNER-FIRST-GIVEN-NAME
+             TO CM-WK-POLICY-OWNER-FST-NAME (CM-ROLE-TABLE-COUNT)
+           MOVE CM-POLICY-OWNER-SECOND-GIVEN-NAME
+             TO CM-WK-POLICY-OWNER-SEC-NAME (CM-ROLE-TABLE-COUNT)
+           MOVE CM-POLICY-OWNER-DOB
+             TO CM-WK-POLICY-OWNER-DOB (CM-ROLE-TABLE-COUNT)
+           MOVE CM-POLICY-OWNER-SEX
+             TO CM-WK-POLICY-OWNER-SEX (CM-ROLE-TABLE-COUNT)
+           MOVE CM-LIFE-INSURED-TITLE
+             TO CM-WK-LIFE-INSURED-TITLE (CM-ROLE-TABLE-COUNT)
+           MOVE CM-LIFE-INSURED-SURNAME
+             TO CM-WK-LIFE-INSURED-SURNAME (CM-ROLE-TABLE-COUNT)
+           MOVE CM-LIFE-INSURED-FIRST-GIVEN-NAME
+             TO CM-WK-LIFE-INSURED-FST-NAME (CM-ROLE-TABLE-COUNT)
+           MOVE CM-LIFE-INSURED-SECOND-GIVEN-NAME
+             TO CM-WK-LIFE-INSURED-SEC-NAME (CM-ROLE-TABLE-COUNT)
+           MOVE CM-LIFE-INSURED-DOB
+             TO CM-WK-LIFE-INSURED-DOB (CM-ROLE-TABLE-COUNT)
+           MOVE CM-LIFE-INSURED-SEX
+             TO CM-WK-LIFE-INSURED-SEX (CM-ROLE-TABLE-COUNT)
+           MOVE CM-ORGANISATION-NAME
+             TO CM-WK-ORGANISATION-NAME (CM-ROLE-TABLE-COUNT)
+           MOVE CM-TRUSTEE-NAME
+             TO CM-WK-TRUSTEE-NAME (CM-ROLE-TABLE-COUNT)
+           MOVE CM-UNDERLYING-MEMBER-IDENTIFY
+             TO CM-WK-UNDERLYING-MBR-IDFY (CM-ROLE-TABLE-COUNT)
+           MOVE CM-UNDERLYING-MEMBER-NAME
+             TO CM-WK-UNDERLYING-MBR-NAME (CM-ROLE-TABLE-COUNT)
+           MOVE CM-EMAIL-ADDRESS
+             TO CM-WK-EMAIL-ADDRESS (CM-ROLE-TABLE-COUNT)
+           MOVE CM-CONTACT-TELEPHONE-NUM
+             TO CM-WK-CONTACT-TELEPHONE-NUM (CM-ROLE-TABLE-COUNT)
+           MOVE CM-HOME-TELEPHONE-NUM
+             TO CM-WK-HOME-TELEPHONE-NUM (CM-ROLE-TABLE-COUNT)
+           MOVE CM-MOBILE-NUM
+             TO CM-WK-MOBILE-NUM (CM-ROLE-TABLE-COUNT)
+           MOVE CM-WORK-TELEPHONE-NUM
+             TO CM-WK-WORK-TELEPHONE-NUM (CM-ROLE-TABLE-COUNT)
+           MOVE CM-FAX-TELEPHONE-NUM
+             TO CM-WK-FAX-TELEPHONE-NUM (CM-ROLE-TABLE-COUNT)
+           MOVE CM-TFN-HELD-IND
+             TO CM-WK-TFN-HELD-IND (CM-ROLE-TABLE-COUNT)
+           MOVE CM-DECEASED-IND
+             TO CM-WK-DECEASED-IND (CM-ROLE-TABLE-COUNT)
+           MOVE CM-DECEASED-DT
+             TO CM-WK-DECEASED-DT (CM-ROLE-TABLE-COUNT)
+           MOVE CM-ADDRESS-COUNT
+             TO CM-WK-ADDRESS-COUNT (CM-ROLE-TABLE-COUNT)
+           PERFORM VARYING WS-RESP2 FROM 1 BY 1
+                   UNTIL WS-RESP2 > CM-ADDRESS-COUNT
+                      OR WS-RESP2 > 20
+               MOVE CM-ADDRESS-DETAILS (WS-RESP2)
+                 TO CM-WK-ADDRESS-DETAILS
+                    (CM-ROLE-TABLE-COUNT WS-RESP2)
+           END-PERFORM.
+
+      *****  REQ 005 - GENERIC (PREFIX) BROWSE OF THE CLTSURNM      ***
+      *****  ALTERNATE INDEX (CM-POLICY-OWNER-SURNAME, DUPLICATES)  ***
+      *****  FOR CALLERS THAT ONLY HAVE A CLIENT'S NAME, NOT A      ***
+      *****  POLICY NUMBER. CAPPED AT THE 10-ROW NAME-SEARCH-RSLTS  ***
+      *****  WINDOW; WHEN SEARCH-DOB-SUPPLIED IS SET, NON-MATCHING  ***
+      *****  DOBS ARE SKIPPED RATHER THAN COUNTED TOWARD THE CAP.   ***
+       150-BROWSE-BY-SURNAME.
+           MOVE ZERO TO CM-ROLE-TABLE-COUNT
+           MOVE SPACE TO CM-MORE-ROWS-IND
+           MOVE SPACE TO WS-SURNAME-KEY
+           MOVE SEARCH-SURNAME TO WS-SURNAME-KEY
+           MOVE 40 TO WS-SURNAME-KEYLEN
+           MOVE 'N' TO WS-END-OF-GROUP-IND
+
+           EXEC CICS STARTBR
+               FILE('CLTSURNM')
+               RIDFLD(WS-SURNAME-KEY)
+               KEYLENGTH(WS-SURNAME-KEYLEN)
+               GTEQ
+               GENERIC
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-END-OF-GROUP
+                       OR CM-ROLE-TABLE-COUNT >= 10
+               EXEC CICS READNEXT
+                   FILE('CLTSURNM')
+                   INTO(CLIENT-MASTER-RECORD)
+                   RIDFLD(WS-SURNAME-KEY)
+                   KEYLENGTH(WS-SURNAME-KEYLEN)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                  OR CM-POLICY-OWNER-SURNAME (1:WS-SURNAME-KEYLEN)
+                     NOT = SEARCH-SURNAME (1:WS-SURNAME-KEYLEN)
+                   SET WS-END-OF-GROUP TO TRUE
+               ELSE
+                   IF NOT SEARCH-DOB-SUPPLIED
+                      OR CM-POLICY-OWNER-DOB = SEARCH-DOB
+                       ADD 1 TO CM-ROLE-TABLE-COUNT
+                       PERFORM 110-MOVE-MASTER-TO-WORK-ROW
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC CICS ENDBR FILE('CLTSURNM') END-EXEC.
+
+      *****  REQ 000 - DIRECT READ OF ONE ROLE TO RESUME ITS        ***
+      *****  ADDRESS HISTORY FROM START-ADDR-SEQ-NUMB               ***
+       200-READ-SINGLE-ROLE.
+           MOVE ZERO TO CM-ROLE-TABLE-COUNT
+           MOVE POL-NO TO WS-BROWSE-POL-NO
+           MOVE SYS-CD TO WS-BROWSE-SYS-CD
+           MOVE ADDR-CONT-ROLE-SEQ-NUMB TO WS-BROWSE-ROLE-SEQ-NUMB
+
+           EXEC CICS READ
+               FILE('CLTMSTR')
+               INTO(CLIENT-MASTER-RECORD)
+               RIDFLD(WS-BROWSE-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 1 TO CM-ROLE-TABLE-COUNT
+               PERFORM 110-MOVE-MASTER-TO-WORK-ROW
+           END-IF.
+
+      *****  REQ 004 - ONE AUDIT RECORD PER ROLE RETURNED WITH      ***
+      *****  TFN-HELD-IND = 'Y', SO PRIVACY-OFFICE ACCESS REVIEWS   ***
+      *****  CAN SEE WHO QUERIED A CLIENT'S TFN-HELD FLAG AND WHEN. ***
+       400-AUDIT-TFN-ACCESS.
+           IF TFN-HELD-IND (WS-AUDIT-IX) = 'Y'
+               EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+               EXEC CICS FORMATTIME
+                   ABSTIME(WS-ABSTIME)
+                   YYYYMMDD(WS-CURRENT-DATE)
+                   TIME(WS-CURRENT-TIME)
+               END-EXEC
+               MOVE POL-NO TO TA-POL-NO
+               MOVE BUSINESS-IDENTITY-IDENTIFY (WS-AUDIT-IX)
+                 TO TA-BUSINESS-IDENTITY-IDENTIFY
+               MOVE CICS-TASK-NUMBER TO TA-CICS-TASK-NUMBER
+               MOVE MI-HDR-SDR-USERID TO TA-SDR-USERID
+               MOVE MI-HDR-SDR-APPL TO TA-SDR-APPL
+               MOVE WS-CURRENT-DATE TO TA-AUDIT-DATE
+               MOVE WS-CURRENT-TIME TO TA-AUDIT-TIME
+               EXEC CICS WRITE
+                   FILE('AUDITTFN')
+                   FROM(TFN-AUDIT-RECORD)
+                   RIDFLD(TA-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   IF SUCCESSFUL
+                       SET SUCCESSFUL-WARNING TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *****  REQ 008 - ONE TRACE RECORD PER TRANSACTION, KEYED ON    ***
+      *****  MI-HDR-MSGID + CICS-TASK-NUMBER, SO "WHAT HAPPENED TO   ***
+      *****  MESSAGE X" CAN BE ANSWERED WITHOUT THE RAW MQ/TRANSACTN ***
+      *****  LOGS.                                                   ***
+       500-WRITE-MESSAGE-TRACE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               YYYYMMDD(WS-CURRENT-DATE)
+               TIME(WS-CURRENT-TIME)
+           END-EXEC
+           MOVE MI-HDR-MSGID TO MT-MSGID
+           MOVE CICS-TASK-NUMBER TO MT-CICS-TASK-NUMBER
+           MOVE MI-HDR-CORRELID TO MT-CORRELID
+           MOVE MI-HDR-SDR-APPL TO MT-SDR-APPL
+           MOVE MI-HDR-SDR-USERID TO MT-SDR-USERID
+           MOVE WS-CURRENT-DATE TO MT-LOGGED-DATE
+           MOVE WS-CURRENT-TIME TO MT-LOGGED-TIME
+           MOVE SRV-REQ-TYP TO MT-SRV-REQ-TYP
+           MOVE POL-NO TO MT-POL-NO
+           MOVE PROCESS-REQUEST-RETURN-CODE TO MT-RETURN-CODE
+           EXEC CICS WRITE
+               FILE('MSGTRACE')
+               FROM(MESSAGE-TRACE-RECORD)
+               RIDFLD(MT-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               IF SUCCESSFUL
+                   SET SUCCESSFUL-WARNING TO TRUE
+               END-IF
+           END-IF.
+
+      *****  REQ 008 - GENERIC (PREFIX) BROWSE OF MSGTRACE ON THE    ***
+      *****  MT-MSGID PORTION OF THE PRIME KEY, SAME TECHNIQUE AS    ***
+      *****  150-BROWSE-BY-SURNAME, CAPPED AT THE 5-ROW              ***
+      *****  TRACE-INQUIRY-RESULTS WINDOW.                           ***
+       600-BROWSE-MESSAGE-TRACE.
+           MOVE ZERO TO TR-TRACE-COUNT
+           MOVE SPACE TO WS-TRACE-KEY
+           MOVE TRACE-INQUIRY-MSGID TO WS-TRACE-MSGID
+           MOVE ZERO TO WS-TRACE-TASK-NUMBER
+           MOVE 35 TO WS-TRACE-KEYLEN
+           MOVE 'N' TO WS-END-OF-GROUP-IND
+
+           EXEC CICS STARTBR
+               FILE('MSGTRACE')
+               RIDFLD(WS-TRACE-KEY)
+               KEYLENGTH(WS-TRACE-KEYLEN)
+               GTEQ
+               GENERIC
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-END-OF-GROUP
+                       OR TR-TRACE-COUNT >= 5
+               EXEC CICS READNEXT
+                   FILE('MSGTRACE')
+                   INTO(MESSAGE-TRACE-RECORD)
+                   RIDFLD(WS-TRACE-KEY)
+                   KEYLENGTH(WS-TRACE-KEYLEN)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                  OR MT-MSGID NOT = TRACE-INQUIRY-MSGID
+                   SET WS-END-OF-GROUP TO TRUE
+               ELSE
+                   ADD 1 TO TR-TRACE-COUNT
+                   MOVE MT-MSGID TO TR-WK-MSGID (TR-TRACE-COUNT)
+                   MOVE MT-CORRELID TO TR-WK-CORRELID (TR-TRACE-COUNT)
+                   MOVE MT-SDR-APPL TO TR-WK-SDR-APPL (TR-TRACE-COUNT)
+                   MOVE MT-SDR-USERID
+                     TO TR-WK-SDR-USERID (TR-TRACE-COUNT)
+                   MOVE MT-LOGGED-DATE
+                     TO TR-WK-LOGGED-DATE (TR-TRACE-COUNT)
+                   MOVE MT-LOGGED-TIME
+                     TO TR-WK-LOGGED-TIME (TR-TRACE-COUNT)
+                   MOVE MT-SRV-REQ-TYP
+                     TO TR-WK-SRV-REQ-TYP (TR-TRACE-COUNT)
+                   MOVE MT-POL-NO TO TR-WK-POL-NO (TR-TRACE-COUNT)
+                   MOVE MT-RETURN-CODE
+                     TO TR-WK-RETURN-CODE (TR-TRACE-COUNT)
+               END-IF
+           END-PERFORM
+
+           EXEC CICS ENDBR FILE('MSGTRACE') END-EXEC.
+
+      *****  REQ 009 - IF A ROW ALREADY EXISTS FOR THIS MSGID, THIS  ***
+      *****  IS A BROKER RETRY WITHIN THE DEDUP WINDOW (SEE DEDUPPRG ***
+      *****  FOR HOW ROWS AGE OUT). 000-MAIN STILL DISPATCHES AND    ***
+      *****  CALLS CSVCLOGC AS NORMAL (SEE THE NOTE THERE), BUT USES ***
+      *****  WS-DUPLICATE-MESSAGE TO SUPPRESS THE EXCPTLOG/AUDITTFN  ***
+      *****  WRITES SO A RETRIED MESSAGE DOESN'T RAISE A SECOND      ***
+      *****  BUSINESS-EVENT RECORD FOR WORK ALREADY LOGGED.          ***
+       050-CHECK-DUPLICATE-MESSAGE.
+           MOVE 'N' TO WS-DUPLICATE-IND
+           EXEC CICS READ
+               FILE('DEDUPCHK')
+               INTO(DEDUP-CACHE-RECORD)
+               RIDFLD(MI-HDR-MSGID)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               SET WS-DUPLICATE-MESSAGE TO TRUE
+           END-IF.
+
+      *****  REQ 009 - RECORDS THIS MSGID'S OUTCOME SO A LATER RETRY ***
+      *****  OF THE SAME MESSAGE IS RECOGNISED BY 050 ABOVE. WRITE   ***
+      *****  FIRST (THE COMMON CASE - NEW MSGID); A NOT-NORMAL RESP  ***
+      *****  MEANS THE ROW ALREADY EXISTS (E.G. A RACING RETRY), SO  ***
+      *****  REWRITE IT INSTEAD.                                    ***
+       700-WRITE-DEDUP-CACHE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               YYYYMMDD(WS-CURRENT-DATE)
+               TIME(WS-CURRENT-TIME)
+           END-EXEC
+           MOVE MI-HDR-MSGID TO DC-MSGID
+           MOVE CICS-TASK-NUMBER TO DC-CICS-TASK-NUMBER
+           MOVE WS-CURRENT-DATE TO DC-LOGGED-DATE
+           MOVE WS-CURRENT-TIME TO DC-LOGGED-TIME
+           MOVE SRV-REQ-TYP TO DC-SRV-REQ-TYP
+           MOVE POL-NO TO DC-POL-NO
+           MOVE PROCESS-REQUEST-RETURN-CODE TO DC-RETURN-CODE
+           MOVE ERROR-DETAIL-COUNTER TO DC-ERROR-DETAIL-COUNTER
+           PERFORM VARYING WS-EXCPTLOG-IX FROM 1 BY 1
+                   UNTIL WS-EXCPTLOG-IX > ERROR-DETAIL-COUNTER
+                      OR WS-EXCPTLOG-IX > 8
+               MOVE ERROR-CODE (WS-EXCPTLOG-IX)
+                 TO DC-ERROR-CODE (WS-EXCPTLOG-IX)
+               MOVE ERROR-CONTEXT-TEXT (WS-EXCPTLOG-IX)
+                 TO DC-ERROR-CONTEXT-TEXT (WS-EXCPTLOG-IX)
+           END-PERFORM
+           EXEC CICS WRITE
+               FILE('DEDUPCHK')
+               FROM(DEDUP-CACHE-RECORD)
+               RIDFLD(DC-MSGID)
+               RESP(WS-RESP)
+           END-EXEC
+      *****  A NOT-NORMAL RESP MEANS THE ROW ALREADY EXISTS (E.G. A  ***
+      *****  RACING RETRY, OR A RETRY NOW THAT 000-MAIN ALWAYS       ***
+      *****  REPROCESSES) - READ UPDATE TO POSITION FOR REWRITE,     ***
+      *****  THEN PUT THE NEW VALUES (SAVED BEFORE THE READ-UPDATE   ***
+      *****  OVERWROTE THEM) BACK AND REWRITE. DC-CICS-TASK-NUMBER   ***
+      *****  IS THE ONE EXCEPTION - IT RECORDS WHICH TASK ORIGINALLY ***
+      *****  ANSWERED THE MESSAGE (SEE DEDUPCHK.CPY), SO THE VALUE   ***
+      *****  READ BACK BY READ UPDATE IS KEPT RATHER THAN            ***
+      *****  OVERWRITTEN WITH THE CURRENT (RETRYING) TASK'S NUMBER.  ***
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE DEDUP-CACHE-RECORD TO WS-DEDUP-SAVE-AREA
+               EXEC CICS READ UPDATE
+                   FILE('DEDUPCHK')
+                   INTO(DEDUP-CACHE-RECORD)
+                   RIDFLD(DC-MSGID)
+                   RESP(WS-RESP)
+               END-EXEC
+      *****  IF THE ROW VANISHED BETWEEN THE FAILED WRITE AND THIS   ***
+      *****  READ UPDATE (E.G. A CONCURRENT DEDUPPRG PURGE), THE     ***
+      *****  RECORD IS NOT POSITIONED FOR REWRITE AND DEDUP-CACHE-   ***
+      *****  RECORD HOLDS WHATEVER READ UPDATE LEFT IN IT - SKIP THE ***
+      *****  REWRITE RATHER THAN ISSUE IT AGAINST AN UNPOSITIONED    ***
+      *****  RECORD. LOSING THIS CACHE ROW ONLY COSTS THE DEDUP      ***
+      *****  PROTECTION FOR THIS ONE MESSAGE, NOT THE TRANSACTION    ***
+      *****  ITSELF, SO THIS IS DOWNGRADED TO SUCCESSFUL-WARNING     ***
+      *****  RATHER THAN ESCALATED LIKE EXCPTLOG ABOVE.              ***
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE DC-CICS-TASK-NUMBER TO WS-ORIG-CICS-TASK-NUMBER
+                   MOVE WS-DEDUP-SAVE-AREA TO DEDUP-CACHE-RECORD
+                   MOVE WS-ORIG-CICS-TASK-NUMBER TO DC-CICS-TASK-NUMBER
+                   EXEC CICS REWRITE
+                       FILE('DEDUPCHK')
+                       FROM(DEDUP-CACHE-RECORD)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP NOT = DFHRESP(NORMAL)
+                       IF SUCCESSFUL
+                           SET SUCCESSFUL-WARNING TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   IF SUCCESSFUL
+                       SET SUCCESSFUL-WARNING TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       999-UNEXPECTED-ERROR.
+           MOVE 9 TO PROCESS-REQUEST-RETURN-CODE
+           EXEC CICS RETURN END-EXEC.

@@ -0,0 +1,502 @@
+      *****************************************************************
+      *    PROGRAM      CSVCLOGC                                    ***
+      *    PURPOSE      CONTRACT-SVC BUSINESS LOGIC. CALLED BY THE  ***
+      *                 CICS SHELL (CONTSVC) WITH THE COMMAREA AND  ***
+      *                 WHATEVER MASTER-FILE ROWS THE SHELL HAS     ***
+      *                 ALREADY FETCHED. CONTAINS NO CICS/FILE I/O  ***
+      *                 SO IT CAN BE SYNTAX-CHECKED AND UNIT-TESTED ***
+      *                 WITH PLAIN GNUCOBOL.                        ***
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVCLOGC.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-ROLE-IX                           PIC 9(02).
+       01 WS-ADDR-IX                           PIC 9(02).
+       01 WS-OUT-ADDR-IX                       PIC 9(02).
+       LINKAGE SECTION.
+       COPY "copybook.cpy".
+       COPY "csvcwork.cpy".
+       PROCEDURE DIVISION USING DFHCOMMAREA CSVC-WORK-DATA-AREA.
+       000-MAIN.
+           PERFORM 010-VALIDATE-REQUEST
+           IF EX-ERROR-COUNT > 0
+               PERFORM 020-SET-RETURN-CODE-FOR-ERRORS
+           ELSE
+               SET SUCCESSFUL TO TRUE
+               EVALUATE TRUE
+                   WHEN REQ-ADDR-CONTINUATION
+                       PERFORM 200-BUILD-ADDR-CONTINUATION
+                       IF CLIENT-DETAIL-COUNTER = 0
+                           SET UNSUCCESSFUL-NOT-FOUND TO TRUE
+                       END-IF
+                   WHEN REQ-NAME-SEARCH
+                       PERFORM 300-BUILD-NAME-SEARCH-RESULTS
+                       IF NAME-SEARCH-RESULT-COUNTER = 0
+                           SET UNSUCCESSFUL-NOT-FOUND TO TRUE
+                       END-IF
+                   WHEN REQ-MSG-TRACE-INQUIRY
+                       PERFORM 400-BUILD-TRACE-INQUIRY-RESULTS
+                       IF TRACE-INQUIRY-RESULT-COUNTER = 0
+                           SET UNSUCCESSFUL-NOT-FOUND TO TRUE
+                       END-IF
+                   WHEN OTHER
+                       PERFORM 100-BUILD-POLICY-INQUIRY
+                       IF CLIENT-DETAIL-COUNTER = 0
+                           SET UNSUCCESSFUL-NOT-FOUND TO TRUE
+                       END-IF
+               END-EVALUATE
+           END-IF
+           GOBACK.
+
+      *****  REQ 002 - BASIC INBOUND VALIDATION. EVERY ERROR FOUND  ***
+      *****  IS APPENDED TO EX-ERROR-TABLE (UP TO 50) REGARDLESS OF ***
+      *****  HOW MANY FIT BACK ON THE COMMAREA.                     ***
+       010-VALIDATE-REQUEST.
+           MOVE ZERO TO EX-ERROR-COUNT
+           IF SRV-REQ-TYP = SPACES OR LOW-VALUES
+               ADD 1 TO EX-ERROR-COUNT
+               MOVE 1001 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+               MOVE "SRV-REQ-TYP IS REQUIRED"
+                 TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+           END-IF
+           IF NOT REQ-POLICY-INQUIRY
+              AND NOT REQ-ROLE-CONTINUATION
+              AND NOT REQ-ADDR-CONTINUATION
+              AND NOT REQ-NAME-SEARCH
+              AND NOT REQ-MSG-TRACE-INQUIRY
+               ADD 1 TO EX-ERROR-COUNT
+               MOVE 1002 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+               MOVE "SRV-REQ-TYP IS NOT A RECOGNISED VALUE"
+                 TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+           END-IF
+           IF REQ-NAME-SEARCH
+               IF SEARCH-SURNAME = SPACES OR LOW-VALUES
+                   ADD 1 TO EX-ERROR-COUNT
+                   MOVE 1004 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+                   MOVE "SEARCH-SURNAME IS REQUIRED FOR NAMESRCH"
+                     TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+               END-IF
+           ELSE
+               IF REQ-MSG-TRACE-INQUIRY
+                   IF TRACE-INQUIRY-MSGID = SPACES OR LOW-VALUES
+                       ADD 1 TO EX-ERROR-COUNT
+                       MOVE 1005 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+                       MOVE "TRACE-INQUIRY-MSGID IS REQUIRED FOR TRCINQ"
+                         TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+                   END-IF
+               ELSE
+                   IF POL-NO = SPACES OR LOW-VALUES
+                       ADD 1 TO EX-ERROR-COUNT
+                       MOVE 1003 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+                       MOVE "POL-NO IS REQUIRED"
+                         TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+                   END-IF
+               END-IF
+           END-IF
+      *****  REQ 000 - START-ADDR-SEQ-NUMB IS USED DIRECTLY AS A     ***
+      *****  TABLE SUBSCRIPT IN 200-BUILD-ADDR-CONTINUATION, SO A    ***
+      *****  ZERO/UNSET VALUE (A 1-BASED SUBSCRIPT OF 0 IS UNDEFINED ***
+      *****  BEHAVIOUR) MUST BE REJECTED HERE RATHER THAN DEFAULTED, ***
+      *****  UNLIKE START-ROLE-SEQ-NUMB WHICH CONTSVC DEFAULTS TO 1  ***
+      *****  SINCE ZERO THERE ONLY MEANS "START FROM THE BEGINNING". ***
+           IF REQ-ADDR-CONTINUATION
+               IF START-ADDR-SEQ-NUMB = ZERO
+                   ADD 1 TO EX-ERROR-COUNT
+                   MOVE 1014 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+                   MOVE "START-ADDR-SEQ-NUMB MUST BE > 0 FOR ADDRCONT"
+                     TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+               END-IF
+           END-IF
+      *****  REQ 002 - FIELD-LEVEL VALIDATION OF THE BROKER/PROCESS  ***
+      *****  HEADERS EVERY REQUEST CARRIES, INDEPENDENT OF THE       ***
+      *****  REQUEST-TYPE-SPECIFIC RULES ABOVE, SO A BADLY-FORMED    ***
+      *****  INBOUND MESSAGE CAN ACTUALLY TRIP MORE THAN 8 RULES AND ***
+      *****  EXERCISE THE EXCPTLOG OVERFLOW PATH BELOW.              ***
+           IF MI-HDR-MSGID = SPACES OR LOW-VALUES
+               ADD 1 TO EX-ERROR-COUNT
+               MOVE 1006 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+               MOVE "MI-HDR-MSGID IS REQUIRED"
+                 TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+           END-IF
+           IF MI-HDR-SDR-APPL = SPACES OR LOW-VALUES
+               ADD 1 TO EX-ERROR-COUNT
+               MOVE 1007 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+               MOVE "MI-HDR-SDR-APPL IS REQUIRED"
+                 TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+           END-IF
+           IF MI-HDR-SDR-USERID = SPACES OR LOW-VALUES
+               ADD 1 TO EX-ERROR-COUNT
+               MOVE 1008 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+               MOVE "MI-HDR-SDR-USERID IS REQUIRED"
+                 TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+           END-IF
+           IF SYS-CD = SPACES OR LOW-VALUES
+               ADD 1 TO EX-ERROR-COUNT
+               MOVE 1009 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+               MOVE "SYS-CD IS REQUIRED"
+                 TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+           END-IF
+           IF USER-IDENTIFY = SPACES OR LOW-VALUES
+               ADD 1 TO EX-ERROR-COUNT
+               MOVE 1010 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+               MOVE "USER-IDENTIFY IS REQUIRED"
+                 TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+           END-IF
+           IF PROCESS-REQUEST-DATE = SPACES OR LOW-VALUES
+               ADD 1 TO EX-ERROR-COUNT
+               MOVE 1011 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+               MOVE "PROCESS-REQUEST-DATE IS REQUIRED"
+                 TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+           END-IF
+           IF PROCESS-REQUEST-TIME = SPACES OR LOW-VALUES
+               ADD 1 TO EX-ERROR-COUNT
+               MOVE 1012 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+               MOVE "PROCESS-REQUEST-TIME IS REQUIRED"
+                 TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+           END-IF
+           IF CICS-TASK-NUMBER NOT > ZERO
+               ADD 1 TO EX-ERROR-COUNT
+               MOVE 1013 TO EX-ERROR-CODE (EX-ERROR-COUNT)
+               MOVE "CICS-TASK-NUMBER MUST BE POSITIVE"
+                 TO EX-ERROR-CONTEXT-TEXT (EX-ERROR-COUNT)
+           END-IF.
+
+       020-SET-RETURN-CODE-FOR-ERRORS.
+      *****  REQ 000 - CONTSVC'S CLTMSTR BROWSE RUNS BEFORE THIS     ***
+      *****  PROGRAM IS EVEN CALLED, SO A MALFORMED REQUEST AGAINST  ***
+      *****  AN EXISTING POL-NO COULD OTHERWISE LEAVE STALE ROLE/    ***
+      *****  RESULT DATA ON THE COMMAREA ALONGSIDE A VALIDATION      ***
+      *****  FAILURE RETURN CODE.                                    ***
+           MOVE ZERO TO CLIENT-DETAIL-COUNTER
+           MOVE SPACE TO MORE-ROLES-IND
+           MOVE ZERO TO NEXT-ROLE-SEQ-NUMB
+           MOVE ZERO TO NAME-SEARCH-RESULT-COUNTER
+           MOVE ZERO TO TRACE-INQUIRY-RESULT-COUNTER
+           MOVE EX-ERROR-COUNT TO ERROR-DETAIL-COUNTER
+           PERFORM VARYING WS-ROLE-IX FROM 1 BY 1
+                   UNTIL WS-ROLE-IX > EX-ERROR-COUNT
+                      OR WS-ROLE-IX > 8
+               MOVE EX-ERROR-CODE (WS-ROLE-IX)
+                 TO ERROR-CODE (WS-ROLE-IX)
+               MOVE EX-ERROR-CONTEXT-TEXT (WS-ROLE-IX)
+                 TO ERROR-CONTEXT-TEXT (WS-ROLE-IX)
+           END-PERFORM
+           IF EX-ERROR-COUNT > 8
+               SET UNSUCCESSFUL-VALIDATION-OVFLO TO TRUE
+           ELSE
+               SET UNSUCCESSFUL-VALIDATION TO TRUE
+           END-IF.
+
+       100-BUILD-POLICY-INQUIRY.
+           MOVE CM-ROLE-TABLE-COUNT TO CLIENT-DETAIL-COUNTER
+           MOVE SPACE TO MORE-ROLES-IND
+           MOVE ZERO TO NEXT-ROLE-SEQ-NUMB
+           PERFORM VARYING WS-ROLE-IX FROM 1 BY 1
+                   UNTIL WS-ROLE-IX > CM-ROLE-TABLE-COUNT
+                      OR WS-ROLE-IX > 20
+               PERFORM 110-MOVE-ROLE-TO-OUTPUT
+           END-PERFORM
+      *****  NEXT-ROLE-SEQ-NUMB IS THE LAST ROLE ACTUALLY RETURNED   ***
+      *****  THIS PAGE, PLUS 1 - NOT START-ROLE-SEQ-NUMB +           ***
+      *****  CM-ROLE-TABLE-COUNT, WHICH ASSUMES CM-ROLE-SEQ-NUMB IS  ***
+      *****  GAP-FREE AND SKIPS OR RE-REQUESTS A ROLE ONCE ONE HAS   ***
+      *****  BEEN DELETED/RENUMBERED.                                ***
+           IF CM-MORE-ROWS-AVAILABLE
+               SET MORE-ROLES-AVAILABLE TO TRUE
+               COMPUTE NEXT-ROLE-SEQ-NUMB =
+                   CM-WK-ROLE-SEQ-NUMB (CM-ROLE-TABLE-COUNT) + 1
+           END-IF
+      *****  REQ 000 - THE COMMAREA IS CALLER-OWNED REUSED STORAGE,  ***
+      *****  SO THE OTHER THREE REQUEST TYPES' RESULT COUNTERS MUST  ***
+      *****  BE EXPLICITLY CLEARED HERE OR A PRIOR CALL'S VALUES CAN ***
+      *****  LEAK INTO THIS RESPONSE. DONE LAST, NOT FIRST - SINCE   ***
+      *****  THE COMMAREA-SIZE FIX IN COPYBOOK.CPY REDEFINES THESE   ***
+      *****  COUNTERS OVER CLIENT-ROLE'S OWN STORAGE, 110-MOVE-ROLE- ***
+      *****  TO-OUTPUT ABOVE OVERWRITES WHATEVER WAS CLEARED FIRST.  ***
+           MOVE ZERO TO NAME-SEARCH-RESULT-COUNTER
+           MOVE ZERO TO TRACE-INQUIRY-RESULT-COUNTER.
+
+       110-MOVE-ROLE-TO-OUTPUT.
+           MOVE CM-WK-BUSINESS-IDENTITY-IDFY (WS-ROLE-IX)
+             TO BUSINESS-IDENTITY-IDENTIFY (WS-ROLE-IX)
+           MOVE CM-WK-BUSINESS-IDENTITY-TYPE (WS-ROLE-IX)
+             TO BUSINESS-IDENTITY-TYPE (WS-ROLE-IX)
+           MOVE CM-WK-CLIENT-ROLE-CLASSIFCTN (WS-ROLE-IX)
+             TO CLIENT-ROLE-CLASSIFACTION (WS-ROLE-IX)
+           MOVE CM-WK-CLIENT-ROLE-TYPE (WS-ROLE-IX)
+             TO CLIENT-ROLE-TYPE (WS-ROLE-IX)
+           MOVE CM-WK-PRI-LIFE-INSURED-IND (WS-ROLE-IX)
+             TO PRI-LIFE-INSURED-IND (WS-ROLE-IX)
+           MOVE CM-WK-PRI-OWNER-IND (WS-ROLE-IX)
+             TO PRI-OWNER-IND (WS-ROLE-IX)
+           MOVE CM-WK-POLICY-OWNER-TITLE (WS-ROLE-IX)
+             TO POLICY-OWNER-TITLE (WS-ROLE-IX)
+           MOVE CM-WK-POLICY-OWNER-SURNAME (WS-ROLE-IX)
+             TO POLICY-OWNER-SURNAME (WS-ROLE-IX)
+           MOVE CM-WK-POLICY-OWNER-FST-NAME (WS-ROLE-IX)
+             TO POLICY-OWNER-FIRST-GIVEN-NAME (WS-ROLE-IX)
+           MOVE CM-WK-POLICY-OWNER-SEC-NAME (WS-ROLE-IX)
+             TO POLICY-OWNER-SECOND-GIVEN-NAME (WS-ROLE-IX)
+           MOVE CM-WK-POLICY-OWNER-DOB (WS-ROLE-IX)
+             TO POLICY-OWNER-DOB (WS-ROLE-IX)
+           MOVE CM-WK-POLICY-OWNER-SEX (WS-ROLE-IX)
+             TO POLICY-OWNER-SEX (WS-ROLE-IX)
+           MOVE CM-WK-LIFE-INSURED-TITLE (WS-ROLE-IX)
+             TO LIFE-INSURED-TITLE (WS-ROLE-IX)
+           MOVE CM-WK-LIFE-INSURED-SURNAME (WS-ROLE-IX)
+             TO LIFE-INSURED-SURNAME (WS-ROLE-IX)
+           MOVE CM-WK-LIFE-INSURED-FST-NAME (WS-ROLE-IX)
+             TO LIFE-INSURED-FIRST-GIVEN-NAME (WS-ROLE-IX)
+           MOVE CM-WK-LIFE-INSURED-SEC-NAME (WS-ROLE-IX)
+             TO LIFE-INSURED-SECOND-GIVEN-NAME (WS-ROLE-IX)
+           MOVE CM-WK-LIFE-INSURED-DOB (WS-ROLE-IX)
+             TO LIFE-INSURED-DOB (WS-ROLE-IX)
+           MOVE CM-WK-LIFE-INSURED-SEX (WS-ROLE-IX)
+             TO LIFE-INSURED-SEX (WS-ROLE-IX)
+           MOVE CM-WK-ORGANISATION-NAME (WS-ROLE-IX)
+             TO ORGANISATION-NAME (WS-ROLE-IX)
+           MOVE CM-WK-TRUSTEE-NAME (WS-ROLE-IX)
+             TO TRUSTEE-NAME (WS-ROLE-IX)
+           MOVE CM-WK-UNDERLYING-MBR-IDFY (WS-ROLE-IX)
+             TO UNDERLYING-MEMBER-IDENTIFY (WS-ROLE-IX)
+           MOVE CM-WK-UNDERLYING-MBR-NAME (WS-ROLE-IX)
+             TO UNDERLYING-MEMBER-NAME (WS-ROLE-IX)
+           MOVE CM-WK-EMAIL-ADDRESS (WS-ROLE-IX)
+             TO EMAIL-ADDRESS (WS-ROLE-IX)
+           MOVE CM-WK-CONTACT-TELEPHONE-NUM (WS-ROLE-IX)
+             TO CONTACT-TELEPHONE-NUM (WS-ROLE-IX)
+           MOVE CM-WK-HOME-TELEPHONE-NUM (WS-ROLE-IX)
+             TO HOME-TELEPHONE-NUM (WS-ROLE-IX)
+           MOVE CM-WK-MOBILE-NUM (WS-ROLE-IX)
+             TO MOBILE-NUM (WS-ROLE-IX)
+           MOVE CM-WK-WORK-TELEPHONE-NUM (WS-ROLE-IX)
+             TO WORK-TELEPHONE-NUM (WS-ROLE-IX)
+           MOVE CM-WK-FAX-TELEPHONE-NUM (WS-ROLE-IX)
+             TO FAX-TELEPHONE-NUM (WS-ROLE-IX)
+           MOVE CM-WK-TFN-HELD-IND (WS-ROLE-IX)
+             TO TFN-HELD-IND (WS-ROLE-IX)
+           MOVE CM-WK-DECEASED-IND (WS-ROLE-IX)
+             TO DECEASED-IND (WS-ROLE-IX)
+           MOVE CM-WK-DECEASED-DT (WS-ROLE-IX)
+             TO DECEASED-DT (WS-ROLE-IX)
+           MOVE CM-WK-ROLE-SEQ-NUMB (WS-ROLE-IX)
+             TO CLIENT-ROLE-SEQ-NUMB (WS-ROLE-IX)
+           PERFORM 120-WINDOW-ADDRESSES.
+
+      *****  WINDOWS ADDRESSES 1-4 OF THE CURRENT ROLE INTO THE     ***
+      *****  COMMAREA AND SIGNALS CONTINUATION FOR ADDRESS 5+       ***
+       120-WINDOW-ADDRESSES.
+      *****  REQ 000 - CLIENT-ADDRESS-COUNTER IS HOW MANY ADDRESSES  ***
+      *****  ARE ACTUALLY IN ADDRESS-DETAILS THIS RESPONSE, NOT THE  ***
+      *****  ROLE'S TOTAL ADDRESS COUNT - ADDRESS-DETAILS ONLY       ***
+      *****  OCCURS 4 TIMES, SO OVERFLOW IS SIGNALLED SOLELY VIA     ***
+      *****  MORE-ADDRESSES-IND/NEXT-ADDR-SEQ-NUMB.                  ***
+           IF CM-WK-ADDRESS-COUNT (WS-ROLE-IX) > 4
+               MOVE 4 TO CLIENT-ADDRESS-COUNTER (WS-ROLE-IX)
+               SET MORE-ADDRESSES-AVAILABLE (WS-ROLE-IX) TO TRUE
+               MOVE 5 TO NEXT-ADDR-SEQ-NUMB (WS-ROLE-IX)
+           ELSE
+               MOVE CM-WK-ADDRESS-COUNT (WS-ROLE-IX)
+                 TO CLIENT-ADDRESS-COUNTER (WS-ROLE-IX)
+               MOVE SPACE TO MORE-ADDRESSES-IND (WS-ROLE-IX)
+               MOVE ZERO TO NEXT-ADDR-SEQ-NUMB (WS-ROLE-IX)
+           END-IF
+           PERFORM VARYING WS-ADDR-IX FROM 1 BY 1
+                   UNTIL WS-ADDR-IX > CM-WK-ADDRESS-COUNT (WS-ROLE-IX)
+                      OR WS-ADDR-IX > 4
+               PERFORM 130-MOVE-ADDRESS-TO-OUTPUT
+           END-PERFORM.
+
+       130-MOVE-ADDRESS-TO-OUTPUT.
+           MOVE CM-WK-ADDRESS-IDENTIFY (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESS-IDENTIFY (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-ADDRESS-TYPE (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESS-TYPE (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-ADDRESSEE (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESSEE (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-ADDRESS-LINE-1 (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESS-LINE-1 (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-ADDRESS-LINE-2 (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESS-LINE-2 (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-ADDRESS-LINE-3 (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESS-LINE-3 (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-SUBURB (WS-ROLE-IX WS-ADDR-IX)
+             TO SUBURB (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-CITY-NAME (WS-ROLE-IX WS-ADDR-IX)
+             TO CITY-NAME (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-STATE (WS-ROLE-IX WS-ADDR-IX)
+             TO STATE (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-POST-CD (WS-ROLE-IX WS-ADDR-IX)
+             TO POST-CD (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-COUNTRY-CD (WS-ROLE-IX WS-ADDR-IX)
+             TO COUNTRY-CD (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-COUNTRY-NAME (WS-ROLE-IX WS-ADDR-IX)
+             TO COUNTRY-NAME (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-UNFORMATTED-ADDR-IND (WS-ROLE-IX WS-ADDR-IX)
+             TO UNFORMATTED-ADDRESS-IND (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-OVERSEA-ADDRESS-IND (WS-ROLE-IX WS-ADDR-IX)
+             TO OVERSEA-ADDRESS-IND (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-WRONG-ADDRESS-IND (WS-ROLE-IX WS-ADDR-IX)
+             TO WRONG-ADDRESS-IND (WS-ROLE-IX WS-ADDR-IX)
+           MOVE CM-WK-WRONG-ADDR-EFF-DT (WS-ROLE-IX WS-ADDR-IX)
+             TO WRONG-ADDRESS-EFF-FROM-DATE (WS-ROLE-IX WS-ADDR-IX).
+
+      *****  REQ 000 - ADDRESSES 5 ONWARD FOR ONE ROLE. THE SHELL   ***
+      *****  HAS ALREADY READ THAT SINGLE ROLE (BY POL-NO + ADDR-   ***
+      *****  CONT-ROLE-SEQ-NUMB) INTO CM-ROLE-TABLE(1).             ***
+       200-BUILD-ADDR-CONTINUATION.
+           MOVE ZERO TO CLIENT-DETAIL-COUNTER
+      *****  REQ 000 - CLEAR THE OTHER THREE REQUEST TYPES' RESULT   ***
+      *****  COUNTERS - SEE THE NOTE IN 100-BUILD-POLICY-INQUIRY.    ***
+      *****  DONE HERE TOO (NOT JUST AT THE BOTTOM) SO THE CM-ROLE-  ***
+      *****  TABLE-COUNT = 0 EXIT BELOW STILL LEAVES THEM CLEARED.   ***
+           MOVE SPACE TO MORE-ROLES-IND
+           MOVE ZERO TO NEXT-ROLE-SEQ-NUMB
+           MOVE ZERO TO NAME-SEARCH-RESULT-COUNTER
+           MOVE ZERO TO TRACE-INQUIRY-RESULT-COUNTER
+           IF CM-ROLE-TABLE-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 1 TO WS-ROLE-IX
+           MOVE 1 TO CLIENT-DETAIL-COUNTER
+           PERFORM 110-MOVE-ROLE-TO-OUTPUT-HEADER-ONLY
+           MOVE SPACE TO MORE-ADDRESSES-IND (WS-ROLE-IX)
+           MOVE ZERO TO NEXT-ADDR-SEQ-NUMB (WS-ROLE-IX)
+           MOVE ZERO TO WS-OUT-ADDR-IX
+           PERFORM VARYING WS-ADDR-IX FROM START-ADDR-SEQ-NUMB BY 1
+                   UNTIL WS-ADDR-IX > CM-WK-ADDRESS-COUNT (WS-ROLE-IX)
+                      OR WS-OUT-ADDR-IX >= 4
+               ADD 1 TO WS-OUT-ADDR-IX
+               PERFORM 210-MOVE-WINDOWED-ADDRESS
+           END-PERFORM
+      *****  CLIENT-ADDRESS-COUNTER IS THE NUMBER OF ENTRIES ACTUALLY***
+      *****  WINDOWED INTO ADDRESS-DETAILS THIS RESPONSE (WS-OUT-    ***
+      *****  ADDR-IX), NOT THE ROLE'S TOTAL ADDRESS COUNT.           ***
+           MOVE WS-OUT-ADDR-IX TO CLIENT-ADDRESS-COUNTER (WS-ROLE-IX)
+      *****  RE-CLEAR - 110-MOVE-ROLE-TO-OUTPUT-HEADER-ONLY AND THE  ***
+      *****  ADDRESS WINDOWING ABOVE WRITE INTO CLIENT-ROLE(1), WHICH***
+      *****  THE COMMAREA-SIZE FIX IN COPYBOOK.CPY REDEFINES THESE   ***
+      *****  COUNTERS OVER, SO THE CLEAR ABOVE IS NOW STALE.         ***
+           MOVE ZERO TO NAME-SEARCH-RESULT-COUNTER
+           MOVE ZERO TO TRACE-INQUIRY-RESULT-COUNTER
+           IF WS-ADDR-IX <= CM-WK-ADDRESS-COUNT (WS-ROLE-IX)
+               SET MORE-ADDRESSES-AVAILABLE (WS-ROLE-IX) TO TRUE
+               MOVE WS-ADDR-IX TO NEXT-ADDR-SEQ-NUMB (WS-ROLE-IX)
+           END-IF.
+
+      *****  SAME ROLE-LEVEL FIELDS AS 110, WITHOUT THE ADDRESS     ***
+      *****  WINDOWING (ADDRESSES ARE HANDLED SEPARATELY HERE)      ***
+       110-MOVE-ROLE-TO-OUTPUT-HEADER-ONLY.
+           MOVE CM-WK-BUSINESS-IDENTITY-IDFY (WS-ROLE-IX)
+             TO BUSINESS-IDENTITY-IDENTIFY (WS-ROLE-IX)
+           MOVE CM-WK-BUSINESS-IDENTITY-TYPE (WS-ROLE-IX)
+             TO BUSINESS-IDENTITY-TYPE (WS-ROLE-IX)
+           MOVE CM-WK-CLIENT-ROLE-TYPE (WS-ROLE-IX)
+             TO CLIENT-ROLE-TYPE (WS-ROLE-IX)
+           MOVE CM-WK-POLICY-OWNER-SURNAME (WS-ROLE-IX)
+             TO POLICY-OWNER-SURNAME (WS-ROLE-IX)
+           MOVE CM-WK-TFN-HELD-IND (WS-ROLE-IX)
+             TO TFN-HELD-IND (WS-ROLE-IX)
+           MOVE CM-WK-ROLE-SEQ-NUMB (WS-ROLE-IX)
+             TO CLIENT-ROLE-SEQ-NUMB (WS-ROLE-IX).
+
+       210-MOVE-WINDOWED-ADDRESS.
+           MOVE CM-WK-ADDRESS-IDENTIFY (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESS-IDENTIFY (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-ADDRESS-TYPE (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESS-TYPE (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-ADDRESSEE (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESSEE (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-ADDRESS-LINE-1 (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESS-LINE-1 (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-ADDRESS-LINE-2 (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESS-LINE-2 (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-ADDRESS-LINE-3 (WS-ROLE-IX WS-ADDR-IX)
+             TO ADDRESS-LINE-3 (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-SUBURB (WS-ROLE-IX WS-ADDR-IX)
+             TO SUBURB (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-CITY-NAME (WS-ROLE-IX WS-ADDR-IX)
+             TO CITY-NAME (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-STATE (WS-ROLE-IX WS-ADDR-IX)
+             TO STATE (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-POST-CD (WS-ROLE-IX WS-ADDR-IX)
+             TO POST-CD (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-COUNTRY-CD (WS-ROLE-IX WS-ADDR-IX)
+             TO COUNTRY-CD (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-COUNTRY-NAME (WS-ROLE-IX WS-ADDR-IX)
+             TO COUNTRY-NAME (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-UNFORMATTED-ADDR-IND (WS-ROLE-IX WS-ADDR-IX)
+             TO UNFORMATTED-ADDRESS-IND (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-OVERSEA-ADDRESS-IND (WS-ROLE-IX WS-ADDR-IX)
+             TO OVERSEA-ADDRESS-IND (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-WRONG-ADDRESS-IND (WS-ROLE-IX WS-ADDR-IX)
+             TO WRONG-ADDRESS-IND (WS-ROLE-IX WS-OUT-ADDR-IX)
+           MOVE CM-WK-WRONG-ADDR-EFF-DT (WS-ROLE-IX WS-ADDR-IX)
+             TO WRONG-ADDRESS-EFF-FROM-DATE
+                (WS-ROLE-IX WS-OUT-ADDR-IX).
+
+      *****  REQ 005 - SURNAME SEARCH. THE SHELL HAS ALREADY        ***
+      *****  BROWSED CLTMSTR'S SURNAME ALTERNATE INDEX AND LOADED   ***
+      *****  UP TO 10 CANDIDATE ROWS INTO CM-ROLE-TABLE.            ***
+       300-BUILD-NAME-SEARCH-RESULTS.
+           MOVE ZERO TO CLIENT-DETAIL-COUNTER
+      *****  REQ 000 - CLEAR THE OTHER THREE REQUEST TYPES' RESULT   ***
+      *****  COUNTERS - SEE THE NOTE IN 100-BUILD-POLICY-INQUIRY.    ***
+           MOVE SPACE TO MORE-ROLES-IND
+           MOVE ZERO TO NEXT-ROLE-SEQ-NUMB
+           MOVE ZERO TO TRACE-INQUIRY-RESULT-COUNTER
+           MOVE CM-ROLE-TABLE-COUNT TO NAME-SEARCH-RESULT-COUNTER
+           PERFORM VARYING WS-ROLE-IX FROM 1 BY 1
+                   UNTIL WS-ROLE-IX > CM-ROLE-TABLE-COUNT
+                      OR WS-ROLE-IX > 10
+               MOVE CM-WK-POL-NO (WS-ROLE-IX)
+                 TO NS-POL-NO (WS-ROLE-IX)
+               MOVE CM-WK-SYS-CD (WS-ROLE-IX)
+                 TO NS-SYS-CD (WS-ROLE-IX)
+               MOVE CM-WK-BUSINESS-IDENTITY-IDFY (WS-ROLE-IX)
+                 TO NS-BUSINESS-IDENTITY-IDENTIFY (WS-ROLE-IX)
+               MOVE CM-WK-CLIENT-ROLE-TYPE (WS-ROLE-IX)
+                 TO NS-CLIENT-ROLE-TYPE (WS-ROLE-IX)
+               MOVE CM-WK-POLICY-OWNER-SURNAME (WS-ROLE-IX)
+                 TO NS-POLICY-OWNER-SURNAME (WS-ROLE-IX)
+               MOVE CM-WK-POLICY-OWNER-FST-NAME (WS-ROLE-IX)
+                 TO NS-POLICY-OWNER-FIRST-NAME (WS-ROLE-IX)
+               MOVE CM-WK-POLICY-OWNER-DOB (WS-ROLE-IX)
+                 TO NS-POLICY-OWNER-DOB (WS-ROLE-IX)
+           END-PERFORM.
+
+      *****  REQ 008 - MESSAGE TRACE INQUIRY. THE SHELL HAS ALREADY  ***
+      *****  BROWSED MSGTRACE BY MT-MSGID AND LOADED UP TO 5 PRIOR   ***
+      *****  ROWS INTO TR-TRACE-TABLE.                               ***
+       400-BUILD-TRACE-INQUIRY-RESULTS.
+           MOVE ZERO TO CLIENT-DETAIL-COUNTER
+      *****  REQ 000 - CLEAR THE OTHER THREE REQUEST TYPES' RESULT   ***
+      *****  COUNTERS - SEE THE NOTE IN 100-BUILD-POLICY-INQUIRY.    ***
+           MOVE SPACE TO MORE-ROLES-IND
+           MOVE ZERO TO NEXT-ROLE-SEQ-NUMB
+           MOVE ZERO TO NAME-SEARCH-RESULT-COUNTER
+           MOVE TR-TRACE-COUNT TO TRACE-INQUIRY-RESULT-COUNTER
+           PERFORM VARYING WS-ROLE-IX FROM 1 BY 1
+                   UNTIL WS-ROLE-IX > TR-TRACE-COUNT
+                      OR WS-ROLE-IX > 5
+               MOVE TR-WK-MSGID (WS-ROLE-IX)
+                 TO TI-MSGID (WS-ROLE-IX)
+               MOVE TR-WK-CORRELID (WS-ROLE-IX)
+                 TO TI-CORRELID (WS-ROLE-IX)
+               MOVE TR-WK-SDR-APPL (WS-ROLE-IX)
+                 TO TI-SDR-APPL (WS-ROLE-IX)
+               MOVE TR-WK-SDR-USERID (WS-ROLE-IX)
+                 TO TI-SDR-USERID (WS-ROLE-IX)
+               MOVE TR-WK-LOGGED-DATE (WS-ROLE-IX)
+                 TO TI-LOGGED-DATE (WS-ROLE-IX)
+               MOVE TR-WK-LOGGED-TIME (WS-ROLE-IX)
+                 TO TI-LOGGED-TIME (WS-ROLE-IX)
+               MOVE TR-WK-SRV-REQ-TYP (WS-ROLE-IX)
+                 TO TI-SRV-REQ-TYP (WS-ROLE-IX)
+               MOVE TR-WK-POL-NO (WS-ROLE-IX)
+                 TO TI-POL-NO (WS-ROLE-IX)
+               MOVE TR-WK-RETURN-CODE (WS-ROLE-IX)
+                 TO TI-RETURN-CODE (WS-ROLE-IX)
+           END-PERFORM.
